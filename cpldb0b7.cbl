@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPLDB0B7.
+       AUTHOR. EQUIPE-CARGA-AD.
+       INSTALLATION. CARGA-DB2PRD-TPSSOA-EVNTO-SIT.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      ******************************************************************
+      * HISTORICO DE MODIFICACOES                                     *
+      *----------------------------------------------------------------
+      * DATA       AUTOR   DESCRICAO                                  *
+      * 09/08/2026 EAD     PROGRAMA INICIAL - RECALCULO DO DIGITO      *
+      *                    VERIFICADOR DE CCNPJ-CPF/CFLIAL-CNPJ E      *
+      *                    CONFRONTO COM CCTRL-CNPJ-CPF.               *
+      * 09/08/2026 EAD     CONFIGURATION SECTION COM DECIMAL-POINT IS  *
+      *                    COMMA, PADRONIZANDO COM OS DEMAIS           *
+      *                    PROGRAMAS DE TPSSOA_EVNTO_SIT.              *
+      ******************************************************************
+      ******************************************************************
+      * FUNCAO: LER O EXTRATO NO LAYOUT CPLDB0B5, RECALCULAR O         *
+      *         DIGITO VERIFICADOR DE CPF (CTPO-PSSOA = F) OU CNPJ     *
+      *         (CTPO-PSSOA = J) A PARTIR DE CCNPJ-CPF E CFLIAL-CNPJ   *
+      *         E GRAVAR EM UM ARQUIVO DE DIVERGENCIAS OS REGISTROS    *
+      *         ONDE O VALOR RECALCULADO NAO BATE COM O QUE VEIO NO    *
+      *         EXTRATO EM CCTRL-CNPJ-CPF.                             *
+      *                                                                *
+      * OBSERVACAO: O LAYOUT CPLDB0B5 RESERVA APENAS 9 DIGITOS PARA    *
+      *         CCNPJ-CPF E 4 PARA CFLIAL-CNPJ (13 NO TOTAL), DIFERENTE*
+      *         DOS 8+4 DIGITOS DE BASE DE UM CNPJ REAL. O CALCULO     *
+      *         ABAIXO APLICA O ALGORITMO PADRAO DE MODULO 11 (PESOS   *
+      *         DE 2 A 9, DA DIREITA PARA A ESQUERDA) SOBRE OS 13      *
+      *         DIGITOS DISPONIVEIS NO LAYOUT, QUE E A BASE QUE ESTE   *
+      *         SISTEMA TEM PARA CONFERIR CONTRA CCTRL-CNPJ-CPF.       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO-ENTRADA ASSIGN TO EXTRENT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO-ENTRADA.
+
+           SELECT DIVERGENCIAS-SAIDA ASSIGN TO DIVERG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-DIVERGENCIAS-SAIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATO-ENTRADA
+           RECORDING MODE IS F.
+           COPY CPLDB0F5.
+
+       FD  DIVERGENCIAS-SAIDA
+           RECORDING MODE IS F.
+           COPY CPLDB0R5.
+
+       WORKING-STORAGE SECTION.
+       01  FS-EXTRATO-ENTRADA         PIC X(2) VALUE "00".
+       01  FS-DIVERGENCIAS-SAIDA      PIC X(2) VALUE "00".
+
+       01  SW-FIM-ARQUIVO             PIC X(1) VALUE "N".
+           88 FIM-DO-ARQUIVO-EXTRATO  VALUE "S".
+
+       01  CONTADORES.
+           05 CT-REG-LIDOS            PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-CONFORMES        PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-DIVERGENTES      PIC 9(9) USAGE COMP VALUE 0.
+
+      ******************************************************************
+      * AREA DE CALCULO DO DIGITO VERIFICADOR (MODULO 11)              *
+      ******************************************************************
+       01  WK-BASE-CNPJ-CPF           PIC 9(13) VALUE 0.
+       01  WK-DIGITOS-DV.
+           05 WK-DIGITO OCCURS 14 TIMES
+                        INDEXED BY WK-IDX-DIGITO PIC 9(1).
+       01  WK-DIGITOS-REDEF REDEFINES WK-DIGITOS-DV.
+           05 WK-BASE-X               PIC 9(13).
+           05 FILLER                  PIC 9(1).
+
+       01  WK-CONTROLE-DV.
+           05 WK-QTD-DIGITOS          PIC 9(2) VALUE 0.
+           05 WK-PESO                 PIC 9(2) VALUE 0.
+           05 WK-SOMA                 PIC 9(6) VALUE 0.
+           05 WK-QUOCIENTE            PIC 9(6) VALUE 0.
+           05 WK-RESTO                PIC 9(2) VALUE 0.
+           05 WK-DV-CALCULADO         PIC 9(1) VALUE 0.
+           05 WK-DV1-CALCULADO        PIC 9(1) VALUE 0.
+           05 WK-DV2-CALCULADO        PIC 9(1) VALUE 0.
+           05 WK-CCTRL-CALCULADO      PIC S9(2)V USAGE COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+           PERFORM 2000-PROCESSAR-EXTRATO
+               THRU 2000-PROCESSAR-EXTRATO-EXIT
+               UNTIL FIM-DO-ARQUIVO-EXTRATO
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR                                               *
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT EXTRATO-ENTRADA
+           IF FS-EXTRATO-ENTRADA NOT = "00"
+               DISPLAY "CPLDB0B7 - ERRO AO ABRIR EXTRATO DE ENTRADA "
+                       FS-EXTRATO-ENTRADA
+               MOVE "S" TO SW-FIM-ARQUIVO
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF
+
+           OPEN OUTPUT DIVERGENCIAS-SAIDA
+
+           PERFORM 2100-LER-EXTRATO THRU 2100-LER-EXTRATO-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-EXTRATO                                         *
+      ******************************************************************
+       2000-PROCESSAR-EXTRATO.
+           ADD 1 TO CT-REG-LIDOS
+           PERFORM 2200-CONFERIR-REGISTRO
+               THRU 2200-CONFERIR-REGISTRO-EXIT
+           PERFORM 2100-LER-EXTRATO THRU 2100-LER-EXTRATO-EXIT.
+       2000-PROCESSAR-EXTRATO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-LER-EXTRATO                                               *
+      ******************************************************************
+       2100-LER-EXTRATO.
+           READ EXTRATO-ENTRADA
+               AT END
+                   SET FIM-DO-ARQUIVO-EXTRATO TO TRUE
+           END-READ.
+       2100-LER-EXTRATO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CONFERIR-REGISTRO - MONTA A BASE E CHAMA O CALCULO DO DV  *
+      ******************************************************************
+       2200-CONFERIR-REGISTRO.
+           IF CTPO-PSSOA = "J"
+               COMPUTE WK-BASE-CNPJ-CPF =
+                   (CCNPJ-CPF * 10000) + CFLIAL-CNPJ
+           ELSE
+               COMPUTE WK-BASE-CNPJ-CPF = CCNPJ-CPF
+           END-IF
+
+           PERFORM 2500-CALCULAR-DIGITO-VERIF
+               THRU 2500-CALCULAR-DIGITO-VERIF-EXIT
+
+           IF WK-CCTRL-CALCULADO NOT = CCTRL-CNPJ-CPF
+               PERFORM 2300-GRAVAR-DIVERGENCIA
+                   THRU 2300-GRAVAR-DIVERGENCIA-EXIT
+           ELSE
+               ADD 1 TO CT-REG-CONFORMES
+           END-IF.
+       2200-CONFERIR-REGISTRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-GRAVAR-DIVERGENCIA                                        *
+      ******************************************************************
+       2300-GRAVAR-DIVERGENCIA.
+           MOVE CCNPJ-CPF            TO RJ-CCNPJ-CPF
+           MOVE CTPO-PSSOA           TO RJ-CTPO-PSSOA
+           MOVE NEVNTO-RTING         TO RJ-NEVNTO-RTING
+           MOVE NFAIXA-SIT-RTING     TO RJ-NFAIXA-SIT-RTING
+           MOVE CPTCAO-TBELA         TO RJ-CPTCAO-TBELA
+           MOVE CFLIAL-CNPJ          TO RJ-CFLIAL-CNPJ
+           MOVE CCTRL-CNPJ-CPF       TO RJ-CCTRL-CNPJ-CPF
+           MOVE QPTO-PSSOA-RTING     TO RJ-QPTO-PSSOA-RTING
+           MOVE HATULZ               TO RJ-HATULZ
+           MOVE "V001"               TO RJ-COD-MOTIVO
+           MOVE "DIGITO VERIFICADOR DIVERGENTE DO INFORMADO"
+               TO RJ-DESC-MOTIVO
+           WRITE CPLDB0R5
+           ADD 1 TO CT-REG-DIVERGENTES.
+       2300-GRAVAR-DIVERGENCIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-CALCULAR-DIGITO-VERIF - CALCULA OS DOIS DIGITOS PELO      *
+      *      ALGORITMO DE MODULO 11 (PESOS DE 2 A 9 CICLICOS)          *
+      ******************************************************************
+       2500-CALCULAR-DIGITO-VERIF.
+           MOVE WK-BASE-CNPJ-CPF TO WK-BASE-X
+           MOVE 0 TO WK-DIGITO(14)
+
+           MOVE 13 TO WK-QTD-DIGITOS
+           PERFORM 2510-SOMAR-PESOS THRU 2510-SOMAR-PESOS-EXIT
+           MOVE WK-DV-CALCULADO TO WK-DV1-CALCULADO
+           MOVE WK-DV-CALCULADO TO WK-DIGITO(14)
+
+           MOVE 14 TO WK-QTD-DIGITOS
+           PERFORM 2510-SOMAR-PESOS THRU 2510-SOMAR-PESOS-EXIT
+           MOVE WK-DV-CALCULADO TO WK-DV2-CALCULADO
+
+           COMPUTE WK-CCTRL-CALCULADO =
+               (WK-DV1-CALCULADO * 10) + WK-DV2-CALCULADO.
+       2500-CALCULAR-DIGITO-VERIF-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2510-SOMAR-PESOS - SOMA OS WK-QTD-DIGITOS DIGITOS DA DIREITA   *
+      *      PARA A ESQUERDA COM PESO CICLICO DE 2 A 9                 *
+      ******************************************************************
+       2510-SOMAR-PESOS.
+           MOVE 0 TO WK-SOMA
+           MOVE 2 TO WK-PESO
+           PERFORM 2520-SOMAR-UM-DIGITO THRU 2520-SOMAR-UM-DIGITO-EXIT
+               VARYING WK-IDX-DIGITO FROM WK-QTD-DIGITOS BY -1
+               UNTIL WK-IDX-DIGITO < 1
+
+           DIVIDE WK-SOMA BY 11 GIVING WK-QUOCIENTE
+               REMAINDER WK-RESTO
+           IF WK-RESTO < 2
+               MOVE 0 TO WK-DV-CALCULADO
+           ELSE
+               COMPUTE WK-DV-CALCULADO = 11 - WK-RESTO
+           END-IF.
+       2510-SOMAR-PESOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2520-SOMAR-UM-DIGITO - ACUMULA UM DIGITO * PESO E AVANCA       *
+      *      O PESO CICLICAMENTE DE 2 A 9                              *
+      ******************************************************************
+       2520-SOMAR-UM-DIGITO.
+           COMPUTE WK-SOMA = WK-SOMA +
+               (WK-DIGITO(WK-IDX-DIGITO) * WK-PESO)
+           ADD 1 TO WK-PESO
+           IF WK-PESO > 9
+               MOVE 2 TO WK-PESO
+           END-IF.
+       2520-SOMAR-UM-DIGITO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR                                                 *
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EXTRATO-ENTRADA
+           CLOSE DIVERGENCIAS-SAIDA
+           DISPLAY "CPLDB0B7 - REGISTROS LIDOS      : " CT-REG-LIDOS
+           DISPLAY "CPLDB0B7 - REGISTROS CONFORMES  : "
+               CT-REG-CONFORMES
+           DISPLAY "CPLDB0B7 - REGISTROS DIVERGENTES: "
+               CT-REG-DIVERGENTES.
+       9000-FINALIZAR-EXIT.
+           EXIT.
