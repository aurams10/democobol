@@ -0,0 +1,505 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPLDB0C2.
+       AUTHOR. EQUIPE-CARGA-AD.
+       INSTALLATION. CARGA-DB2PRD-TPSSOA-EVNTO-SIT.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      ******************************************************************
+      * HISTORICO DE MODIFICACOES                                     *
+      *----------------------------------------------------------------
+      * DATA       AUTOR   DESCRICAO                                  *
+      * 09/08/2026 EAD     PROGRAMA INICIAL - TELA ONLINE DE CONSULTA  *
+      *                    E MANUTENCAO DE TPSSOA_EVNTO_SIT.           *
+      * 09/08/2026 EAD     TODAS AS CONDICOES TRATADAS PELO HANDLE     *
+      *                    CONDITION DO MAINLINE PASSAM A DESVIAR      *
+      *                    PARA O RETURN UNICO DA TRANSACAO (0900-     *
+      *                    RETORNAR) EM VEZ DE CAIR NO PARAGRAFO       *
+      *                    SEGUINTE DO PROGRAMA. VALIDACAO DE CCNPJI/  *
+      *                    CTPOI ANTES DE MONTAR A CHAVE DE BUSCA NO   *
+      *                    ESPELHO. HISTORICO SO E GRAVADO DEPOIS DE   *
+      *                    CONFIRMADO O UPDATE EM DB2, AMBOS SOB O     *
+      *                    MESMO SYNCPOINT.                            *
+      * 09/08/2026 EAD     NOVA FAIXA INFORMADA NA CORRECAO PASSA A    *
+      *                    SER VALIDADA COMO CODIGO POSITIVO, MESMA    *
+      *                    REGRA DA CARGA BATCH (CPLDB0B6). WS-HATULZ- *
+      *                    NOVO PASSA A SER MONTADO COMO TIMESTAMP DO  *
+      *                    DB2 (AAAA-MM-DD-HH.MM.SS.NNNNNN) EM VEZ DE  *
+      *                    UMA CONCATENACAO CRUA DE DATA E HORA. O     *
+      *                    WRITE DO HISTORICO EM 4200-ATUALIZAR-DB2    *
+      *                    PASSA A USAR RESP E, SE A GRAVACAO FALHAR,  *
+      *                    FAZ SYNCPOINT ROLLBACK E                    *
+      *                    AVISA O ANALISTA EM VEZ DE DEIXAR O UPDATE  *
+      *                    JA APLICADO SER EFETIVADO SEM HISTORICO.    *
+      ******************************************************************
+      ******************************************************************
+      * FUNCAO: TRANSACAO CICS PSEUDO-CONVERSACIONAL C0C2. O ANALISTA  *
+      *         INFORMA CCNPJ-CPF E CTPO-PSSOA; O PROGRAMA BUSCA NO    *
+      *         ESPELHO VSAM (ESPELHO, MANTIDO POR CPLDB0C1) OS        *
+      *         EVENTOS NEVNTO-RTING/NFAIXA-SIT-RTING/QPTO-PSSOA-      *
+      *         RTING DAQUELA CHAVE E EXIBE ATE 5 LINHAS NA TELA       *
+      *         CPLDB0M2. O ANALISTA PODE MARCAR UMA LINHA (SEL = S),  *
+      *         INFORMAR NOVA NFAIXA-SIT-RTING E UM MOTIVO, PARA       *
+      *         CORRIGIR O EVENTO DIRETO EM DB2PRD.TPSSOA_EVNTO_SIT.   *
+      *         A IMAGEM ANTERIOR E GRAVADA NO HISTORICO (CPLDB0H5)    *
+      *         ANTES DE APLICAR A CORRECAO, DO MESMO MODO QUE A       *
+      *         CARGA BATCH (CPLDB0B6) FAZ PARA ATUALIZACOES VINDAS    *
+      *         DO EXTRATO.                                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY DFHAID.
+
+       COPY CPLDB0V5.
+
+       COPY CPLDB0H5.
+
+       01  SW-FIM-BUSCA               PIC X(1) VALUE "N".
+           88 FIM-DA-BUSCA            VALUE "S".
+
+       01  SW-HISTORICO-CAPTURADO     PIC X(1) VALUE "N".
+           88 HISTORICO-CAPTURADO     VALUE "S".
+
+       01  WS-CCNPJ-CPF-EDITADO       PIC 9(9).
+       01  WS-NOVA-FAIXA              PIC 9(5).
+       01  WS-INDICE-LINHA            PIC S9(4) USAGE COMP.
+       01  WS-INDICE-CORRECAO         PIC S9(4) USAGE COMP VALUE 0.
+       01  WS-RESP-CICS               PIC S9(8) USAGE COMP.
+
+       01  WS-EDT-NEVNTO              PIC Z(4)9.
+       01  WS-EDT-NFAIXA              PIC Z(4)9.
+       01  WS-EDT-QPTO                PIC Z(12)9,99.
+
+       01  DATA-HORA-ATUAL.
+           05 DH-DATA-SISTEMA         PIC 9(8).
+           05 DH-HORA-SISTEMA.
+               10 DH-HORAS            PIC 9(2).
+               10 DH-MINUTOS          PIC 9(2).
+               10 DH-SEGUNDOS         PIC 9(2).
+               10 DH-CENTESIMOS       PIC 9(2).
+       01  WS-HATULZ-NOVO             PIC X(26).
+
+       COPY CPLDB0M2.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CA-CCNPJ-CPF-CHAVE      PIC S9(9)V USAGE COMP-3.
+           05 CA-CTPO-PSSOA-CHAVE     PIC X(1).
+           05 CA-QTDE-LINHAS          PIC S9(4) USAGE COMP.
+           05 CA-LINHA-CHAVE OCCURS 5 TIMES.
+               10 CA-NEVNTO-RTING     PIC S9(5)V USAGE COMP-3.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL  (1900-ERRO-MAPFAIL)
+               NOTFND   (3900-EVENTO-NAO-LOCALIZADO)
+               ERROR    (9900-ERRO-GERAL)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM 1000-TELA-INICIAL THRU 1000-TELA-INICIAL-EXIT
+           ELSE
+               EVALUATE EIBAID
+                   WHEN DFHENTER
+                       PERFORM 2000-PROCESSAR-ENTER
+                           THRU 2000-PROCESSAR-ENTER-EXIT
+                   WHEN DFHCLEAR
+                       PERFORM 1000-TELA-INICIAL
+                           THRU 1000-TELA-INICIAL-EXIT
+                   WHEN DFHPF3
+                       PERFORM 8000-ENCERRAR THRU 8000-ENCERRAR-EXIT
+                   WHEN OTHER
+                       PERFORM 1900-TECLA-INVALIDA
+                           THRU 1900-TECLA-INVALIDA-EXIT
+               END-EVALUATE
+           END-IF
+
+           GO TO 0900-RETORNAR.
+
+      ******************************************************************
+      * 1000-TELA-INICIAL - APRESENTA A TELA EM BRANCO, PEDINDO A      *
+      *      CHAVE DE CONSULTA.                                        *
+      ******************************************************************
+       1000-TELA-INICIAL.
+           MOVE LOW-VALUES TO CPLDB0M2O
+           MOVE "INFORME CCNPJ-CPF E CTPO-PSSOA E PRESSIONE ENTER"
+               TO MSGO
+           MOVE 0 TO CA-QTDE-LINHAS
+           EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+               ERASE
+           END-EXEC.
+       1000-TELA-INICIAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1900-TECLA-INVALIDA / 1900-ERRO-MAPFAIL - TRATAMENTO DE TECLA  *
+      *      NAO PREVISTA OU DE TELA ENVIADA SEM DADOS.                *
+      ******************************************************************
+       1900-TECLA-INVALIDA.
+           MOVE "TECLA INVALIDA - USE ENTER, PF3 OU CLEAR" TO MSGO
+           EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+               DATAONLY
+           END-EXEC.
+       1900-TECLA-INVALIDA-EXIT.
+           EXIT.
+
+       1900-ERRO-MAPFAIL.
+           MOVE "NENHUM DADO INFORMADO - TENTE NOVAMENTE" TO MSGO
+           EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+               DATAONLY
+           END-EXEC
+           GO TO 0900-RETORNAR.
+       1900-ERRO-MAPFAIL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-ENTER - LE A TELA; SE AINDA NAO HA EVENTOS      *
+      *      LISTADOS NA COMMAREA, FAZ A CONSULTA; CASO CONTRARIO,     *
+      *      TRATA A(S) CORRECAO(OES) MARCADA(S).                      *
+      ******************************************************************
+       2000-PROCESSAR-ENTER.
+           EXEC CICS RECEIVE MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+               INTO(CPLDB0M2I)
+           END-EXEC
+
+           IF CA-QTDE-LINHAS > 0
+               PERFORM 4000-PROCESSAR-CORRECAO
+                   THRU 4000-PROCESSAR-CORRECAO-EXIT
+           ELSE
+               PERFORM 3000-CONSULTAR-EVENTOS
+                   THRU 3000-CONSULTAR-EVENTOS-EXIT
+           END-IF.
+       2000-PROCESSAR-ENTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CONSULTAR-EVENTOS - BUSCA GENERICA NO ESPELHO VSAM PELA   *
+      *      CHAVE PARCIAL CCNPJ-CPF+CTPO-PSSOA, LISTANDO ATE 5        *
+      *      EVENTOS NA TELA.                                          *
+      ******************************************************************
+       3000-CONSULTAR-EVENTOS.
+           IF CCNPJI NOT NUMERIC OR
+              (CTPOI NOT = "F" AND CTPOI NOT = "J")
+               MOVE "INFORME CCNPJ-CPF NUMERICO E CTPO-PSSOA 'F' OU 'J'"
+                   TO MSGO
+               EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+                   DATAONLY
+               END-EXEC
+               GO TO 3000-CONSULTAR-EVENTOS-EXIT
+           END-IF
+
+           MOVE CCNPJI TO WS-CCNPJ-CPF-EDITADO
+           MOVE WS-CCNPJ-CPF-EDITADO TO CA-CCNPJ-CPF-CHAVE
+           MOVE CTPOI TO CA-CTPO-PSSOA-CHAVE
+           MOVE 0 TO CA-QTDE-LINHAS
+           MOVE "N" TO SW-FIM-BUSCA
+
+           MOVE CA-CCNPJ-CPF-CHAVE TO CV-CCNPJ-CPF
+           MOVE CA-CTPO-PSSOA-CHAVE TO CV-CTPO-PSSOA
+           MOVE LOW-VALUES TO CV-NEVNTO-RTING
+
+           EXEC CICS STARTBR
+               FILE("ESPELHO")
+               RIDFLD(CV-CHAVE-PRIMARIA)
+               GTEQ
+           END-EXEC
+
+           PERFORM 3100-LER-PROXIMO-EVENTO
+               THRU 3100-LER-PROXIMO-EVENTO-EXIT
+               UNTIL FIM-DA-BUSCA OR CA-QTDE-LINHAS = 5
+
+           EXEC CICS ENDBR FILE("ESPELHO") END-EXEC
+
+           MOVE LOW-VALUES TO CPLDB0M2O
+           MOVE CCNPJI TO CCNPJO
+           MOVE CTPOI TO CTPOO
+           IF CA-QTDE-LINHAS = 0
+               MOVE "NENHUM EVENTO ENCONTRADO PARA A CHAVE INFORMADA"
+                   TO MSGO
+           ELSE
+               MOVE "EVENTOS ENCONTRADOS - MARQUE (S) PARA CORRIGIR"
+                   TO MSGO
+           END-IF
+
+           EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+               DATAONLY
+           END-EXEC.
+       3000-CONSULTAR-EVENTOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-LER-PROXIMO-EVENTO - LE O PROXIMO REGISTRO DO ESPELHO E   *
+      *      PARA A BUSCA QUANDO A CHAVE PARCIAL DEIXA DE CASAR.       *
+      ******************************************************************
+       3100-LER-PROXIMO-EVENTO.
+           EXEC CICS READNEXT
+               FILE("ESPELHO")
+               INTO(CPLDB0V5)
+               RIDFLD(CV-CHAVE-PRIMARIA)
+               RESP(WS-RESP-CICS)
+           END-EXEC
+
+           IF WS-RESP-CICS NOT = DFHRESP(NORMAL)
+               SET FIM-DA-BUSCA TO TRUE
+           ELSE
+               IF CV-CCNPJ-CPF NOT = CA-CCNPJ-CPF-CHAVE OR
+                  CV-CTPO-PSSOA NOT = CA-CTPO-PSSOA-CHAVE
+                   SET FIM-DA-BUSCA TO TRUE
+               ELSE
+                   ADD 1 TO CA-QTDE-LINHAS
+                   MOVE CV-NEVNTO-RTING
+                       TO CA-NEVNTO-RTING(CA-QTDE-LINHAS)
+                   MOVE CV-NEVNTO-RTING TO WS-EDT-NEVNTO
+                   MOVE WS-EDT-NEVNTO TO NEVTOO(CA-QTDE-LINHAS)
+                   MOVE CV-NFAIXA-SIT-RTING TO WS-EDT-NFAIXA
+                   MOVE WS-EDT-NFAIXA TO NFAXO(CA-QTDE-LINHAS)
+                   MOVE CV-QPTO-PSSOA-RTING TO WS-EDT-QPTO
+                   MOVE WS-EDT-QPTO TO QPTOO(CA-QTDE-LINHAS)
+               END-IF
+           END-IF.
+       3100-LER-PROXIMO-EVENTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3900-EVENTO-NAO-LOCALIZADO - CONDICAO NOTFND TRATADA PELO      *
+      *      HANDLE CONDITION DO MAINLINE PARA COMANDOS DE LEITURA     *
+      *      QUE NAO USAM RESP.                                        *
+      ******************************************************************
+       3900-EVENTO-NAO-LOCALIZADO.
+           SET FIM-DA-BUSCA TO TRUE
+           MOVE LOW-VALUES TO CPLDB0M2O
+           MOVE CCNPJI TO CCNPJO
+           MOVE CTPOI TO CTPOO
+           MOVE "NENHUM EVENTO ENCONTRADO PARA A CHAVE INFORMADA"
+               TO MSGO
+           EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+               DATAONLY
+           END-EXEC
+           GO TO 0900-RETORNAR.
+       3900-EVENTO-NAO-LOCALIZADO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-PROCESSAR-CORRECAO - LOCALIZA A LINHA MARCADA COM SEL =   *
+      *      'S', VALIDA A NOVA FAIXA E O MOTIVO, E APLICA A           *
+      *      CORRECAO EM DB2PRD.TPSSOA_EVNTO_SIT.                      *
+      ******************************************************************
+       4000-PROCESSAR-CORRECAO.
+           MOVE 0 TO WS-INDICE-CORRECAO
+           MOVE 1 TO WS-INDICE-LINHA
+           PERFORM 4050-LOCALIZAR-LINHA-MARCADA
+               THRU 4050-LOCALIZAR-LINHA-MARCADA-EXIT
+               UNTIL WS-INDICE-LINHA > CA-QTDE-LINHAS
+
+           IF WS-INDICE-CORRECAO = 0
+               MOVE "NENHUMA LINHA MARCADA COM (S) PARA CORRECAO"
+                   TO MSGO
+               EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+                   DATAONLY
+               END-EXEC
+               GO TO 4000-PROCESSAR-CORRECAO-EXIT
+           END-IF
+
+           IF NFNVI(WS-INDICE-CORRECAO) NOT NUMERIC OR
+              MOTVI(WS-INDICE-CORRECAO) = SPACES
+               MOVE "INFORME NOVA FAIXA NUMERICA E UM MOTIVO"
+                   TO MSGO
+               EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+                   DATAONLY
+               END-EXEC
+               GO TO 4000-PROCESSAR-CORRECAO-EXIT
+           END-IF
+
+           MOVE NFNVI(WS-INDICE-CORRECAO) TO WS-NOVA-FAIXA
+           IF WS-NOVA-FAIXA < 1
+               MOVE "NOVA FAIXA DEVE SER UM CODIGO POSITIVO"
+                   TO MSGO
+               EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+                   DATAONLY
+               END-EXEC
+               GO TO 4000-PROCESSAR-CORRECAO-EXIT
+           END-IF
+
+           PERFORM 4100-CAPTURAR-HISTORICO
+               THRU 4100-CAPTURAR-HISTORICO-EXIT
+
+           IF NOT HISTORICO-CAPTURADO
+               EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+                   DATAONLY
+               END-EXEC
+               GO TO 4000-PROCESSAR-CORRECAO-EXIT
+           END-IF
+
+           PERFORM 4200-ATUALIZAR-DB2 THRU 4200-ATUALIZAR-DB2-EXIT
+           PERFORM 3000-CONSULTAR-EVENTOS
+               THRU 3000-CONSULTAR-EVENTOS-EXIT.
+       4000-PROCESSAR-CORRECAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4050-LOCALIZAR-LINHA-MARCADA - PERCORRE AS LINHAS EXIBIDAS     *
+      *      PROCURANDO A PRIMEIRA MARCADA COM (S).                    *
+      ******************************************************************
+       4050-LOCALIZAR-LINHA-MARCADA.
+           IF MRCI(WS-INDICE-LINHA) = "S" OR MRCI(WS-INDICE-LINHA) = "s"
+               IF WS-INDICE-CORRECAO = 0
+                   MOVE WS-INDICE-LINHA TO WS-INDICE-CORRECAO
+               END-IF
+           END-IF
+           ADD 1 TO WS-INDICE-LINHA.
+       4050-LOCALIZAR-LINHA-MARCADA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4100-CAPTURAR-HISTORICO - MONTA EM WORKING-STORAGE A IMAGEM    *
+      *      ANTERIOR DO EVENTO (CPLDB0H5), DO MESMO MODO QUE A CARGA  *
+      *      BATCH (CPLDB0B6/2450-CAPTURAR-HISTORICO) FAZ PARA         *
+      *      ATUALIZACOES VINDAS DO EXTRATO. A GRAVACAO EFETIVA SO     *
+      *      OCORRE EM 4200-ATUALIZAR-DB2, DEPOIS DE CONFIRMADO QUE O  *
+      *      UPDATE EM DB2 FOI ACEITO - ASSIM NENHUM REGISTRO DE       *
+      *      HISTORICO FICA DESCREVENDO UMA MUDANCA QUE NAO SE         *
+      *      EFETIVOU.                                                 *
+      ******************************************************************
+       4100-CAPTURAR-HISTORICO.
+           MOVE "N" TO SW-HISTORICO-CAPTURADO
+
+           EXEC SQL
+               SELECT NFAIXA_SIT_RTING, QPTO_PSSOA_RTING, HATULZ,
+                      CPTCAO_TBELA, CFLIAL_CNPJ, CCTRL_CNPJ_CPF
+                 INTO :HX-NFAIXA-SIT-RTING,
+                      :HX-QPTO-PSSOA-RTING,
+                      :HX-HATULZ,
+                      :HX-CPTCAO-TBELA,
+                      :HX-CFLIAL-CNPJ,
+                      :HX-CCTRL-CNPJ-CPF
+                 FROM DB2PRD.TPSSOA_EVNTO_SIT
+                WHERE CCNPJ_CPF    = :CA-CCNPJ-CPF-CHAVE
+                  AND CTPO_PSSOA   = :CA-CTPO-PSSOA-CHAVE
+                  AND NEVNTO_RTING =
+                      :CA-NEVNTO-RTING(WS-INDICE-CORRECAO)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE "EVENTO NAO ENCONTRADO EM DB2 - CORRECAO CANCELADA"
+                   TO MSGO
+               GO TO 4100-CAPTURAR-HISTORICO-EXIT
+           END-IF
+
+           MOVE CA-CCNPJ-CPF-CHAVE TO HX-CCNPJ-CPF
+           MOVE CA-CTPO-PSSOA-CHAVE TO HX-CTPO-PSSOA
+           MOVE CA-NEVNTO-RTING(WS-INDICE-CORRECAO) TO HX-NEVNTO-RTING
+           ACCEPT DH-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT DH-HORA-SISTEMA FROM TIME
+           MOVE DH-DATA-SISTEMA(1:4)  TO WS-HATULZ-NOVO(1:4)
+           MOVE "-"                  TO WS-HATULZ-NOVO(5:1)
+           MOVE DH-DATA-SISTEMA(5:2)  TO WS-HATULZ-NOVO(6:2)
+           MOVE "-"                  TO WS-HATULZ-NOVO(8:1)
+           MOVE DH-DATA-SISTEMA(7:2)  TO WS-HATULZ-NOVO(9:2)
+           MOVE "-"                  TO WS-HATULZ-NOVO(11:1)
+           MOVE DH-HORAS              TO WS-HATULZ-NOVO(12:2)
+           MOVE "."                  TO WS-HATULZ-NOVO(14:1)
+           MOVE DH-MINUTOS            TO WS-HATULZ-NOVO(15:2)
+           MOVE "."                  TO WS-HATULZ-NOVO(17:1)
+           MOVE DH-SEGUNDOS           TO WS-HATULZ-NOVO(18:2)
+           MOVE "."                  TO WS-HATULZ-NOVO(20:1)
+           MOVE DH-CENTESIMOS         TO WS-HATULZ-NOVO(21:2)
+           MOVE "0000"                TO WS-HATULZ-NOVO(23:4)
+           MOVE WS-HATULZ-NOVO TO HX-HATULZ-NOVO
+           MOVE EIBUSERID TO HX-USUARIO-ALTERACAO
+           MOVE MOTVI(WS-INDICE-CORRECAO) TO HX-MOTIVO-ALTERACAO
+
+           SET HISTORICO-CAPTURADO TO TRUE.
+       4100-CAPTURAR-HISTORICO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4200-ATUALIZAR-DB2 - APLICA A CORRECAO DE NFAIXA-SIT-RTING NA  *
+      *      TABELA DE PRODUCAO. SO DEPOIS DE CONFIRMADO O UPDATE E    *
+      *      QUE A IMAGEM ANTERIOR MONTADA EM 4100-CAPTURAR-HISTORICO  *
+      *      E GRAVADA NO HISTORICO - AMBAS AS OPERACOES SOB O MESMO   *
+      *      SYNCPOINT, PARA QUE UM ERRO NO UPDATE NUNCA DEIXE UM      *
+      *      REGISTRO DE HISTORICO ORFAO.                              *
+      ******************************************************************
+       4200-ATUALIZAR-DB2.
+           EXEC SQL
+               UPDATE DB2PRD.TPSSOA_EVNTO_SIT
+                  SET NFAIXA_SIT_RTING = :WS-NOVA-FAIXA,
+                      HATULZ            = :WS-HATULZ-NOVO
+                WHERE CCNPJ_CPF    = :CA-CCNPJ-CPF-CHAVE
+                  AND CTPO_PSSOA   = :CA-CTPO-PSSOA-CHAVE
+                  AND NEVNTO_RTING =
+                      :CA-NEVNTO-RTING(WS-INDICE-CORRECAO)
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC CICS WRITE
+                   FILE("HISTOR")
+                   FROM(CPLDB0H5)
+                   RESP(WS-RESP-CICS)
+               END-EXEC
+               IF WS-RESP-CICS NOT = DFHRESP(NORMAL)
+                   EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                   MOVE "ERRO AO GRAVAR HISTORICO - CORRECAO DESFEITA"
+                       TO MSGO
+               ELSE
+                   EXEC CICS SYNCPOINT END-EXEC
+                   MOVE "CORRECAO APLICADA COM SUCESSO" TO MSGO
+               END-IF
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE "ERRO AO ATUALIZAR DB2 - CORRECAO NAO APLICADA"
+                   TO MSGO
+           END-IF.
+       4200-ATUALIZAR-DB2-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-ENCERRAR - PF3: ENCERRA A TRANSACAO.                      *
+      ******************************************************************
+       8000-ENCERRAR.
+           EXEC CICS SEND TEXT
+               FROM("CPLDB0C2 ENCERRADO.")
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+       8000-ENCERRAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9900-ERRO-GERAL - CONDICAO CICS NAO TRATADA ESPECIFICAMENTE.   *
+      ******************************************************************
+       9900-ERRO-GERAL.
+           MOVE "ERRO INESPERADO NA TRANSACAO - CHAME O SUPORTE"
+               TO MSGO
+           EXEC CICS SEND MAP("CPLDB0M2") MAPSET("CPLDB0S2")
+               DATAONLY
+           END-EXEC
+           GO TO 0900-RETORNAR.
+       9900-ERRO-GERAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0900-RETORNAR - PONTO UNICO DE RETORNO DA TRANSACAO. TODOS OS  *
+      *      DESVIOS DO HANDLE CONDITION DO MAINLINE (MAPFAIL, NOTFND, *
+      *      ERROR) TERMINAM AQUI EM VEZ DE CAIR NO PROXIMO PARAGRAFO  *
+      *      DO PROGRAMA.                                              *
+      ******************************************************************
+       0900-RETORNAR.
+           EXEC CICS RETURN
+               TRANSID('C0C2')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+       0900-RETORNAR-EXIT.
+           EXIT.
