@@ -1,12 +1,49 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CALCULADORA-SIMPLE.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCHIVO-BITACORA ASSIGN TO "BITACORA"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-BITACORA.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ARCHIVO-BITACORA.
+01  LINEA-BITACORA        PIC X(80).
+
 WORKING-STORAGE SECTION.
 01 NUMERO-UNO    PIC S9(5)V99 VALUE 0.
 01 NUMERO-DOS    PIC S9(5)V99 VALUE 0.
 01 RESULTADO     PIC S9(7)V99 VALUE 0.
 01 OPERADOR      PIC X(1) VALUE SPACE.
+01 CODIGO-ERROR  PIC X(20) VALUE SPACE.
+01 FS-BITACORA   PIC X(2) VALUE "00".
+
+01 FECHA-SISTEMA.
+    05 FS-ANIO          PIC 9(4).
+    05 FS-MES           PIC 9(2).
+    05 FS-DIA           PIC 9(2).
+
+01 HORA-SISTEMA.
+    05 HS-HORAS         PIC 9(2).
+    05 HS-MINUTOS       PIC 9(2).
+    05 HS-SEGUNDOS      PIC 9(2).
+    05 HS-CENTESIMAS    PIC 9(2).
+
+01 REGISTRO-BITACORA.
+    05 RB-TIMESTAMP      PIC X(19).
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-NUMERO-UNO     PIC -(5)9.99.
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-OPERADOR       PIC X(1).
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-NUMERO-DOS     PIC -(5)9.99.
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-RESULTADO      PIC -(7)9.99.
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-CODIGO-ERROR   PIC X(20).
 
 PROCEDURE DIVISION.
     DISPLAY "Programa Calculadora Simple".
@@ -20,6 +57,9 @@ PROCEDURE DIVISION.
     DISPLAY "Introduce el segundo número: ".
     ACCEPT NUMERO-DOS.
 
+    MOVE SPACE TO CODIGO-ERROR
+    MOVE 0 TO RESULTADO
+
     EVALUATE OPERADOR
         WHEN "+"
             COMPUTE RESULTADO = NUMERO-UNO + NUMERO-DOS
@@ -32,13 +72,44 @@ PROCEDURE DIVISION.
                 COMPUTE RESULTADO = NUMERO-UNO / NUMERO-DOS
             ELSE
                 DISPLAY "Error: División por cero."
+                MOVE "DIVISION-POR-CERO" TO CODIGO-ERROR
             END-IF
         WHEN OTHER
             DISPLAY "Operador no válido."
+            MOVE "OPERADOR-NO-VALIDO" TO CODIGO-ERROR
     END-EVALUATE.
 
     IF OPERADOR IS NOT EQUAL TO "/" OR NUMERO-DOS IS NOT EQUAL TO 0
         DISPLAY "Resultado: ", RESULTADO
     END-IF.
 
-    STOP RUN.
\ No newline at end of file
+    PERFORM REGISTRAR-BITACORA.
+
+    STOP RUN.
+
+REGISTRAR-BITACORA.
+    ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+    ACCEPT HORA-SISTEMA FROM TIME
+
+    STRING FS-ANIO     DELIMITED BY SIZE "-"  DELIMITED BY SIZE
+           FS-MES      DELIMITED BY SIZE "-"  DELIMITED BY SIZE
+           FS-DIA      DELIMITED BY SIZE " "  DELIMITED BY SIZE
+           HS-HORAS    DELIMITED BY SIZE ":"  DELIMITED BY SIZE
+           HS-MINUTOS  DELIMITED BY SIZE ":"  DELIMITED BY SIZE
+           HS-SEGUNDOS DELIMITED BY SIZE
+        INTO RB-TIMESTAMP
+    END-STRING
+
+    MOVE NUMERO-UNO    TO RB-NUMERO-UNO
+    MOVE OPERADOR      TO RB-OPERADOR
+    MOVE NUMERO-DOS    TO RB-NUMERO-DOS
+    MOVE RESULTADO     TO RB-RESULTADO
+    MOVE CODIGO-ERROR  TO RB-CODIGO-ERROR
+
+    OPEN EXTEND ARCHIVO-BITACORA
+    IF FS-BITACORA = "35"
+        OPEN OUTPUT ARCHIVO-BITACORA
+    END-IF
+    MOVE REGISTRO-BITACORA TO LINEA-BITACORA
+    WRITE LINEA-BITACORA
+    CLOSE ARCHIVO-BITACORA.
\ No newline at end of file
