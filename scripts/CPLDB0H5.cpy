@@ -0,0 +1,36 @@
+      ******************************************************************
+      * CPLDB0H5 - REGISTRO DE HISTORICO DE DB2PRD.TPSSOA_EVNTO_SIT    *
+      *            (LAYOUT CPLDB0B5)                                   *
+      *                                                                *
+      * GRAVADO ANTES DE QUALQUER ATUALIZACAO DE NFAIXA-SIT-RTING OU   *
+      * QPTO-PSSOA-RTING PARA UMA COMBINACAO CCNPJ-CPF/NEVNTO-RTING    *
+      * JA EXISTENTE. CONTEM A IMAGEM COMPLETA DO REGISTRO COMO ELE    *
+      * ESTAVA ANTES DA MUDANCA (HX-HATULZ) MAIS O NOVO VALOR DE       *
+      * HATULZ QUE A ATUALIZACAO ESTA PRESTES A GRAVAR.                *
+      ******************************************************************
+       01  CPLDB0H5.
+      *    *************************************************************
+           10 HX-CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+      *    *************************************************************
+           10 HX-CTPO-PSSOA           PIC X(1).
+      *    *************************************************************
+           10 HX-NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+      *    *************************************************************
+           10 HX-NFAIXA-SIT-RTING     PIC S9(5)V USAGE COMP-3.
+      *    *************************************************************
+           10 HX-CPTCAO-TBELA         PIC S9(3)V USAGE COMP-3.
+      *    *************************************************************
+           10 HX-CFLIAL-CNPJ          PIC S9(4)V USAGE COMP-3.
+      *    *************************************************************
+           10 HX-CCTRL-CNPJ-CPF       PIC S9(2)V USAGE COMP-3.
+      *    *************************************************************
+           10 HX-QPTO-PSSOA-RTING     PIC S9(13)V9(2) USAGE COMP-3.
+      *    *************************************************************
+           10 HX-HATULZ               PIC X(26).
+      *    *************************************************************
+           10 HX-HATULZ-NOVO          PIC X(26).
+      *    *************************************************************
+           10 HX-USUARIO-ALTERACAO    PIC X(8).
+      *    *************************************************************
+           10 HX-MOTIVO-ALTERACAO     PIC X(30).
+      ******************************************************************
