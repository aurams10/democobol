@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CPLDB0K5 - REGISTRO DE CHECKPOINT/RESTART DA CARGA DE          *
+      *            DB2PRD.TPSSOA_EVNTO_SIT (LAYOUT CPLDB0B5)           *
+      *                                                                *
+      * GRAVADO A INTERVALOS PELO PROGRAMA DE CARGA PARA PERMITIR UM   *
+      * RESTART SEM REPROCESSAR REGISTROS JA CONFIRMADOS.              *
+      ******************************************************************
+       01  CPLDB0K5.
+      *    *************************************************************
+           10 CK-CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+      *    *************************************************************
+           10 CK-CTPO-PSSOA           PIC X(1).
+      *    *************************************************************
+           10 CK-NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+      *    *************************************************************
+           10 CK-QTDE-REG-PROCESSADOS PIC 9(9) USAGE COMP.
+      *    *************************************************************
+           10 CK-QTDE-REG-ACEITOS     PIC 9(9) USAGE COMP.
+      *    *************************************************************
+           10 CK-QTDE-REG-REJEITADOS  PIC 9(9) USAGE COMP.
+      *    *************************************************************
+           10 CK-QTDE-REG-HISTORICO   PIC 9(9) USAGE COMP.
+      *    *************************************************************
+           10 CK-DATA-CHECKPOINT      PIC 9(8).
+      *    *************************************************************
+           10 CK-HORA-CHECKPOINT      PIC 9(6).
+      ******************************************************************
