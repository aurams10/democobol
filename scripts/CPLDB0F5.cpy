@@ -0,0 +1,30 @@
+      ******************************************************************
+      * CPLDB0F5 - LAYOUT DE REGISTRO PARA OS EXTRATOS SEQUENCIAIS DE  *
+      *            DB2PRD.TPSSOA_EVNTO_SIT                             *
+      *                                                                *
+      * MESMOS NOMES E PICTURES DA 01 CPLDB0B5 GERADA PELO DCLGEN EM   *
+      * CPLDB0B5, SEM O EXEC SQL DECLARE TABLE, PARA USO EM PROGRAMAS  *
+      * BATCH QUE LEEM O EXTRATO COMO ARQUIVO SEQUENCIAL E NAO         *
+      * EMBUTEM SQL. PROGRAMAS COM SQL EMBUTIDO CONTINUAM USANDO       *
+      * EXEC SQL INCLUDE CPLDB0B5 END-EXEC.                            *
+      ******************************************************************
+       01  CPLDB0F5.
+      *    *************************************************************
+           10 CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+      *    *************************************************************
+           10 CTPO-PSSOA           PIC X(1).
+      *    *************************************************************
+           10 NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+      *    *************************************************************
+           10 NFAIXA-SIT-RTING     PIC S9(5)V USAGE COMP-3.
+      *    *************************************************************
+           10 CPTCAO-TBELA         PIC S9(3)V USAGE COMP-3.
+      *    *************************************************************
+           10 CFLIAL-CNPJ          PIC S9(4)V USAGE COMP-3.
+      *    *************************************************************
+           10 CCTRL-CNPJ-CPF       PIC S9(2)V USAGE COMP-3.
+      *    *************************************************************
+           10 QPTO-PSSOA-RTING     PIC S9(13)V9(2) USAGE COMP-3.
+      *    *************************************************************
+           10 HATULZ               PIC X(26).
+      ******************************************************************
