@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CPLDB0V5 - LAYOUT DO REGISTRO DO ESPELHO VSAM KSDS DE          *
+      *            DB2PRD.TPSSOA_EVNTO_SIT (ARQUIVO ESPELHO, GERADO    *
+      *            PELA CARGA NOTURNA CPLDB0C1). CHAVE PRIMARIA =      *
+      *            CV-CHAVE-PRIMARIA (CCNPJ-CPF+CTPO-PSSOA+            *
+      *            NEVNTO-RTING); CHAVE ALTERNATIVA = CV-NFAIXA-       *
+      *            SIT-RTING (COM DUPLICATAS).                         *
+      ******************************************************************
+       01  CPLDB0V5.
+           05 CV-CHAVE-PRIMARIA.
+               10 CV-CCNPJ-CPF        PIC S9(9)V USAGE COMP-3.
+               10 CV-CTPO-PSSOA       PIC X(1).
+               10 CV-NEVNTO-RTING     PIC S9(5)V USAGE COMP-3.
+           05 CV-NFAIXA-SIT-RTING     PIC S9(5)V USAGE COMP-3.
+           05 CV-CPTCAO-TBELA         PIC S9(3)V USAGE COMP-3.
+           05 CV-CFLIAL-CNPJ          PIC S9(4)V USAGE COMP-3.
+           05 CV-CCTRL-CNPJ-CPF       PIC S9(2)V USAGE COMP-3.
+           05 CV-QPTO-PSSOA-RTING     PIC S9(13)V9(2) USAGE COMP-3.
+           05 CV-HATULZ               PIC X(26).
