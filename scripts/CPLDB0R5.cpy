@@ -0,0 +1,33 @@
+      ******************************************************************
+      * CPLDB0R5 - REGISTRO DE REJEITO PARA CARGA/VALIDACAO DE         *
+      *            DB2PRD.TPSSOA_EVNTO_SIT (LAYOUT CPLDB0B5)           *
+      *                                                                *
+      * CARREGA A IMAGEM COMPLETA DO REGISTRO DE ENTRADA QUE FALHOU    *
+      * NA VALIDACAO, MAIS UM CODIGO E UMA DESCRICAO DO MOTIVO DA      *
+      * REJEICAO, PARA QUE O REGISTRO POSSA SER ANALISADO E            *
+      * REAPRESENTADO SEM CONSULTAR O EXTRATO ORIGINAL.                *
+      ******************************************************************
+       01  CPLDB0R5.
+      *    *************************************************************
+           10 RJ-CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+      *    *************************************************************
+           10 RJ-CTPO-PSSOA           PIC X(1).
+      *    *************************************************************
+           10 RJ-NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+      *    *************************************************************
+           10 RJ-NFAIXA-SIT-RTING     PIC S9(5)V USAGE COMP-3.
+      *    *************************************************************
+           10 RJ-CPTCAO-TBELA         PIC S9(3)V USAGE COMP-3.
+      *    *************************************************************
+           10 RJ-CFLIAL-CNPJ          PIC S9(4)V USAGE COMP-3.
+      *    *************************************************************
+           10 RJ-CCTRL-CNPJ-CPF       PIC S9(2)V USAGE COMP-3.
+      *    *************************************************************
+           10 RJ-QPTO-PSSOA-RTING     PIC S9(13)V9(2) USAGE COMP-3.
+      *    *************************************************************
+           10 RJ-HATULZ               PIC X(26).
+      *    *************************************************************
+           10 RJ-COD-MOTIVO           PIC X(4).
+      *    *************************************************************
+           10 RJ-DESC-MOTIVO          PIC X(40).
+      ******************************************************************
