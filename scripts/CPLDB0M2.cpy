@@ -0,0 +1,80 @@
+      ******************************************************************
+      * CPLDB0M2 - MAPA SIMBOLICO DA TELA DE CONSULTA/MANUTENCAO DE    *
+      *            EVENTOS DE TPSSOA_EVNTO_SIT (MAPSET CPLDB0S2,       *
+      *            MAPA CPLDB0M2). GERADO A PARTIR DA DEFINICAO BMS -  *
+      *            NAO ALTERAR SEM REGERAR O MAPA FISICO.              *
+      *                                                                *
+      * 09/08/2026 EAD - QPTOI/QPTOO AMPLIADOS DE X(15) PARA X(16)     *
+      *            PARA COMPORTAR OS 16 CARACTERES DA PONTUACAO        *
+      *            EDITADA (Z(12)9,99) SEM TRUNCAR O ULTIMO DIGITO.    *
+      ******************************************************************
+       01  CPLDB0M2I.
+           05 FILLER                 PIC X(12).
+           05 CCNPJL                 PIC S9(4) COMP.
+           05 CCNPJF                 PIC X.
+           05 FILLER REDEFINES CCNPJF
+                                      PIC X.
+           05 CCNPJI                 PIC X(9).
+           05 CTPOL                  PIC S9(4) COMP.
+           05 CTPOF                  PIC X.
+           05 FILLER REDEFINES CTPOF
+                                      PIC X.
+           05 CTPOI                  PIC X(1).
+           05 LINDET OCCURS 5 TIMES.
+               10 NEVTOL             PIC S9(4) COMP.
+               10 NEVTOF             PIC X.
+               10 FILLER REDEFINES NEVTOF
+                                      PIC X.
+               10 NEVTOI             PIC X(5).
+               10 NFAXL              PIC S9(4) COMP.
+               10 NFAXF              PIC X.
+               10 FILLER REDEFINES NFAXF
+                                      PIC X.
+               10 NFAXI              PIC X(5).
+               10 QPTOL              PIC S9(4) COMP.
+               10 QPTOF              PIC X.
+               10 FILLER REDEFINES QPTOF
+                                      PIC X.
+               10 QPTOI              PIC X(16).
+               10 MRCL               PIC S9(4) COMP.
+               10 MRCF               PIC X.
+               10 FILLER REDEFINES MRCF
+                                      PIC X.
+               10 MRCI               PIC X(1).
+               10 NFNVL               PIC S9(4) COMP.
+               10 NFNVF               PIC X.
+               10 FILLER REDEFINES NFNVF
+                                      PIC X.
+               10 NFNVI               PIC X(5).
+               10 MOTVL               PIC S9(4) COMP.
+               10 MOTVF               PIC X.
+               10 FILLER REDEFINES MOTVF
+                                      PIC X.
+               10 MOTVI               PIC X(20).
+           05 MSGL                   PIC S9(4) COMP.
+           05 MSGF                   PIC X.
+           05 FILLER REDEFINES MSGF
+                                      PIC X.
+           05 MSGI                   PIC X(60).
+
+       01  CPLDB0M2O REDEFINES CPLDB0M2I.
+           05 FILLER                 PIC X(12).
+           05 FILLER                 PIC X(3).
+           05 CCNPJO                 PIC X(9).
+           05 FILLER                 PIC X(3).
+           05 CTPOO                  PIC X(1).
+           05 LINDETO OCCURS 5 TIMES.
+               10 FILLER             PIC X(3).
+               10 NEVTOO             PIC X(5).
+               10 FILLER             PIC X(3).
+               10 NFAXO              PIC X(5).
+               10 FILLER             PIC X(3).
+               10 QPTOO              PIC X(16).
+               10 FILLER             PIC X(3).
+               10 MRCO               PIC X(1).
+               10 FILLER             PIC X(3).
+               10 NFNVO              PIC X(5).
+               10 FILLER             PIC X(3).
+               10 MOTVO              PIC X(20).
+           05 FILLER                 PIC X(3).
+           05 MSGO                   PIC X(60).
