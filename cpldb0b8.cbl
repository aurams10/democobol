@@ -0,0 +1,392 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPLDB0B8.
+       AUTHOR. EQUIPE-CARGA-AD.
+       INSTALLATION. CARGA-DB2PRD-TPSSOA-EVNTO-SIT.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      ******************************************************************
+      * HISTORICO DE MODIFICACOES                                     *
+      *----------------------------------------------------------------
+      * DATA       AUTOR   DESCRICAO                                  *
+      * 09/08/2026 EAD     PROGRAMA INICIAL - RESUMO DE EXPOSICAO DE   *
+      *                    RATING POR FILIAL E POR FAIXA DE SITUACAO.  *
+      * 09/08/2026 EAD     CONFIGURATION SECTION COM DECIMAL-POINT IS  *
+      *                    COMMA, PADRONIZANDO COM OS DEMAIS           *
+      *                    PROGRAMAS DE TPSSOA_EVNTO_SIT. AJUSTADAS AS *
+      *                    PICTURES EDITADAS DE LINHA-DETALHE-FILIAL,  *
+      *                    LINHA-DETALHE-FAIXA E LINHA-TOTAL-GERAL     *
+      *                    (PONTO PASSA A SEPARAR MILHAR, VIRGULA A    *
+      *                    SEPARAR DECIMAIS) PARA FICAREM COERENTES    *
+      *                    COM A NOVA CONVENCAO DE PONTO DECIMAL.      *
+      * 09/08/2026 EAD     LD-F-TOTAL/LD-X-TOTAL/LT-TOTAL-GERAL        *
+      *                    AMPLIADOS PARA 15 POSICOES INTEIRAS E       *
+      *                    LD-F-MEDIA/LD-X-MEDIA PARA 13, CASANDO COM  *
+      *                    AS PARTES INTEIRAS DE CT-TOTAL-GERAL/       *
+      *                    QF-TOTAL-QPTO/QX-TOTAL-QPTO (S9(15)) E      *
+      *                    QF-MEDIA-QPTO/QX-MEDIA-QPTO (S9(13)) - AS   *
+      *                    PICTURES ANTERIORES TINHAM MENOS POSICOES   *
+      *                    QUE A ORIGEM COMP-3 E TRUNCAVAM OS DIGITOS  *
+      *                    MAIS SIGNIFICATIVOS NUM TOTAL GRANDE.       *
+      * 09/08/2026 EAD     0000-MAINLINE PASSA A VERIFICAR O STATUS DO *
+      *                    OPEN OUTPUT DO RELATORIO DE SAIDA E ENCERRA *
+      *                    O PROGRAMA SE A ABERTURA FALHAR, EM VEZ DE  *
+      *                    SEGUIR PARA O SORT E AS GRAVACOES COM O     *
+      *                    ARQUIVO NUNCA ABERTO.                       *
+      ******************************************************************
+      ******************************************************************
+      * FUNCAO: LER O EXTRATO NO LAYOUT CPLDB0B5, ORDENAR POR          *
+      *         CFLIAL-CNPJ E POR NFAIXA-SIT-RTING E EMITIR UM         *
+      *         RELATORIO COM TOTAL E MEDIA DE QPTO-PSSOA-RTING POR    *
+      *         FILIAL, POR FAIXA DE RATING E O TOTAL GERAL.           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO-ENTRADA ASSIGN TO EXTRENT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO-ENTRADA.
+
+           SELECT ARQ-ORDEM-FILIAL ASSIGN TO ORDFLIAL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ARQ-ORDEM-FAIXA ASSIGN TO ORDFAIXA
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT RELATORIO-SAIDA ASSIGN TO RELAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO-SAIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATO-ENTRADA
+           RECORDING MODE IS F.
+           COPY CPLDB0F5.
+
+       FD  ARQ-ORDEM-FILIAL
+           RECORDING MODE IS F.
+           COPY CPLDB0F5
+               REPLACING ==CPLDB0F5==
+                      BY ==REG-ORDEM-FILIAL==
+                         LEADING ==CCNPJ-CPF==
+                      BY ==OF-CCNPJ-CPF==
+                         LEADING ==CTPO-PSSOA==
+                      BY ==OF-CTPO-PSSOA==
+                         LEADING ==NEVNTO-RTING==
+                      BY ==OF-NEVNTO-RTING==
+                         LEADING ==NFAIXA-SIT-RTING==
+                      BY ==OF-NFAIXA-SIT-RTING==
+                         LEADING ==CPTCAO-TBELA==
+                      BY ==OF-CPTCAO-TBELA==
+                         LEADING ==CFLIAL-CNPJ==
+                      BY ==OF-CFLIAL-CNPJ==
+                         LEADING ==CCTRL-CNPJ-CPF==
+                      BY ==OF-CCTRL-CNPJ-CPF==
+                         LEADING ==QPTO-PSSOA-RTING==
+                      BY ==OF-QPTO-PSSOA-RTING==
+                         LEADING ==HATULZ==
+                      BY ==OF-HATULZ==.
+
+       FD  ARQ-ORDEM-FAIXA
+           RECORDING MODE IS F.
+           COPY CPLDB0F5
+               REPLACING ==CPLDB0F5==
+                      BY ==REG-ORDEM-FAIXA==
+                         LEADING ==CCNPJ-CPF==
+                      BY ==OX-CCNPJ-CPF==
+                         LEADING ==CTPO-PSSOA==
+                      BY ==OX-CTPO-PSSOA==
+                         LEADING ==NEVNTO-RTING==
+                      BY ==OX-NEVNTO-RTING==
+                         LEADING ==NFAIXA-SIT-RTING==
+                      BY ==OX-NFAIXA-SIT-RTING==
+                         LEADING ==CPTCAO-TBELA==
+                      BY ==OX-CPTCAO-TBELA==
+                         LEADING ==CFLIAL-CNPJ==
+                      BY ==OX-CFLIAL-CNPJ==
+                         LEADING ==CCTRL-CNPJ-CPF==
+                      BY ==OX-CCTRL-CNPJ-CPF==
+                         LEADING ==QPTO-PSSOA-RTING==
+                      BY ==OX-QPTO-PSSOA-RTING==
+                         LEADING ==HATULZ==
+                      BY ==OX-HATULZ==.
+
+       SD  SORT-WORK-FILE.
+           COPY CPLDB0F5
+               REPLACING ==CPLDB0F5==
+                      BY ==REG-SORT-WORK==
+                         LEADING ==CCNPJ-CPF==
+                      BY ==SW-CCNPJ-CPF==
+                         LEADING ==CTPO-PSSOA==
+                      BY ==SW-CTPO-PSSOA==
+                         LEADING ==NEVNTO-RTING==
+                      BY ==SW-NEVNTO-RTING==
+                         LEADING ==NFAIXA-SIT-RTING==
+                      BY ==SW-NFAIXA-SIT-RTING==
+                         LEADING ==CPTCAO-TBELA==
+                      BY ==SW-CPTCAO-TBELA==
+                         LEADING ==CFLIAL-CNPJ==
+                      BY ==SW-CFLIAL-CNPJ==
+                         LEADING ==CCTRL-CNPJ-CPF==
+                      BY ==SW-CCTRL-CNPJ-CPF==
+                         LEADING ==QPTO-PSSOA-RTING==
+                      BY ==SW-QPTO-PSSOA-RTING==
+                         LEADING ==HATULZ==
+                      BY ==SW-HATULZ==.
+
+       FD  RELATORIO-SAIDA
+           RECORDING MODE IS F.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-EXTRATO-ENTRADA          PIC X(2) VALUE "00".
+       01  FS-RELATORIO-SAIDA          PIC X(2) VALUE "00".
+
+       01  SW-FIM-ARQUIVO              PIC X(1) VALUE "N".
+           88 FIM-DO-ARQUIVO           VALUE "S".
+
+       01  CONTADORES-GERAIS.
+           05 CT-REG-LIDOS             PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-TOTAL-GERAL           PIC S9(15)V9(2) USAGE COMP-3
+                                        VALUE 0.
+
+       01  AREA-QUEBRA-FILIAL.
+           05 QF-CFLIAL-ANTERIOR       PIC S9(4)V USAGE COMP-3.
+           05 QF-QTDE-REG              PIC 9(9) USAGE COMP VALUE 0.
+           05 QF-TOTAL-QPTO            PIC S9(15)V9(2) USAGE COMP-3
+                                        VALUE 0.
+           05 QF-MEDIA-QPTO            PIC S9(13)V9(4) USAGE COMP-3
+                                        VALUE 0.
+
+       01  AREA-QUEBRA-FAIXA.
+           05 QX-FAIXA-ANTERIOR        PIC S9(5)V USAGE COMP-3.
+           05 QX-QTDE-REG              PIC 9(9) USAGE COMP VALUE 0.
+           05 QX-TOTAL-QPTO            PIC S9(15)V9(2) USAGE COMP-3
+                                        VALUE 0.
+           05 QX-MEDIA-QPTO            PIC S9(13)V9(4) USAGE COMP-3
+                                        VALUE 0.
+
+       01  LINHA-CABECALHO-1           PIC X(80).
+       01  LINHA-CABECALHO-2           PIC X(80).
+       01  LINHA-EM-BRANCO             PIC X(80) VALUE SPACE.
+
+       01  LINHA-DETALHE-FILIAL.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 LD-FILIAL                PIC ZZZ9.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 LD-F-QTDE                PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 LD-F-TOTAL                PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99-.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 LD-F-MEDIA               PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,9999-.
+
+       01  LINHA-DETALHE-FAIXA.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 LD-FAIXA                 PIC ZZZZ9.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 LD-X-QTDE                PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 LD-X-TOTAL                PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99-.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 LD-X-MEDIA               PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,9999-.
+
+       01  LINHA-TOTAL-GERAL.
+           05 FILLER                   PIC X(20) VALUE
+               "TOTAL GERAL QPTO .: ".
+           05 LT-TOTAL-GERAL           PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99-.
+           05 FILLER                   PIC X(21) VALUE
+               "   REGISTROS LIDOS.: ".
+           05 LT-QTDE-GERAL            PIC ZZZ.ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN OUTPUT RELATORIO-SAIDA
+           IF FS-RELATORIO-SAIDA NOT = "00"
+               DISPLAY "CPLDB0B8 - ERRO AO ABRIR RELATORIO DE SAIDA "
+                       FS-RELATORIO-SAIDA
+               GOBACK
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CFLIAL-CNPJ
+               USING EXTRATO-ENTRADA
+               GIVING ARQ-ORDEM-FILIAL
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-NFAIXA-SIT-RTING
+               USING EXTRATO-ENTRADA
+               GIVING ARQ-ORDEM-FAIXA
+
+           PERFORM 1000-RELATORIO-POR-FILIAL
+               THRU 1000-RELATORIO-POR-FILIAL-EXIT
+
+           PERFORM 2000-RELATORIO-POR-FAIXA
+               THRU 2000-RELATORIO-POR-FAIXA-EXIT
+
+           PERFORM 3000-RELATORIO-TOTAL-GERAL
+               THRU 3000-RELATORIO-TOTAL-GERAL-EXIT
+
+           CLOSE RELATORIO-SAIDA
+           DISPLAY "CPLDB0B8 - RELATORIO GERADO, REGISTROS LIDOS: "
+               CT-REG-LIDOS
+           GOBACK.
+
+      ******************************************************************
+      * 1000-RELATORIO-POR-FILIAL - QUEBRA DE CONTROLE EM CFLIAL-CNPJ  *
+      ******************************************************************
+       1000-RELATORIO-POR-FILIAL.
+           MOVE "RELATORIO DE EXPOSICAO DE RATING - POR FILIAL"
+               TO LINHA-CABECALHO-1
+           MOVE "  FILIAL      QTDE REG          TOTAL QPTO"
+             & "            MEDIA QPTO"
+               TO LINHA-CABECALHO-2
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2
+           WRITE LINHA-RELATORIO FROM LINHA-EM-BRANCO
+
+           OPEN INPUT ARQ-ORDEM-FILIAL
+           MOVE "N" TO SW-FIM-ARQUIVO
+           MOVE 0 TO QF-QTDE-REG
+           MOVE 0 TO QF-TOTAL-QPTO
+
+           READ ARQ-ORDEM-FILIAL
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               MOVE OF-CFLIAL-CNPJ TO QF-CFLIAL-ANTERIOR
+           END-IF
+
+           PERFORM 1100-PROCESSAR-FILIAL THRU 1100-PROCESSAR-FILIAL-EXIT
+               UNTIL FIM-DO-ARQUIVO
+
+           IF QF-QTDE-REG > 0
+               PERFORM 1200-IMPRIMIR-QUEBRA-FILIAL
+                   THRU 1200-IMPRIMIR-QUEBRA-FILIAL-EXIT
+           END-IF
+
+           CLOSE ARQ-ORDEM-FILIAL.
+       1000-RELATORIO-POR-FILIAL-EXIT.
+           EXIT.
+
+       1100-PROCESSAR-FILIAL.
+           ADD 1 TO CT-REG-LIDOS
+           IF OF-CFLIAL-CNPJ NOT = QF-CFLIAL-ANTERIOR
+               PERFORM 1200-IMPRIMIR-QUEBRA-FILIAL
+                   THRU 1200-IMPRIMIR-QUEBRA-FILIAL-EXIT
+               MOVE OF-CFLIAL-CNPJ TO QF-CFLIAL-ANTERIOR
+               MOVE 0 TO QF-QTDE-REG
+               MOVE 0 TO QF-TOTAL-QPTO
+           END-IF
+
+           ADD 1 TO QF-QTDE-REG
+           ADD OF-QPTO-PSSOA-RTING TO QF-TOTAL-QPTO
+           ADD OF-QPTO-PSSOA-RTING TO CT-TOTAL-GERAL
+
+           READ ARQ-ORDEM-FILIAL
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ.
+       1100-PROCESSAR-FILIAL-EXIT.
+           EXIT.
+
+       1200-IMPRIMIR-QUEBRA-FILIAL.
+           IF QF-QTDE-REG > 0
+               COMPUTE QF-MEDIA-QPTO = QF-TOTAL-QPTO / QF-QTDE-REG
+               MOVE QF-CFLIAL-ANTERIOR TO LD-FILIAL
+               MOVE QF-QTDE-REG        TO LD-F-QTDE
+               MOVE QF-TOTAL-QPTO      TO LD-F-TOTAL
+               MOVE QF-MEDIA-QPTO      TO LD-F-MEDIA
+               WRITE LINHA-RELATORIO FROM LINHA-DETALHE-FILIAL
+           END-IF.
+       1200-IMPRIMIR-QUEBRA-FILIAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RELATORIO-POR-FAIXA - QUEBRA DE CONTROLE EM               *
+      *      NFAIXA-SIT-RTING                                          *
+      ******************************************************************
+       2000-RELATORIO-POR-FAIXA.
+           WRITE LINHA-RELATORIO FROM LINHA-EM-BRANCO
+           MOVE "RELATORIO DE EXPOSICAO DE RATING - POR FAIXA"
+               TO LINHA-CABECALHO-1
+           MOVE "  FAIXA      QTDE REG          TOTAL QPTO"
+             & "            MEDIA QPTO"
+               TO LINHA-CABECALHO-2
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2
+           WRITE LINHA-RELATORIO FROM LINHA-EM-BRANCO
+
+           OPEN INPUT ARQ-ORDEM-FAIXA
+           MOVE "N" TO SW-FIM-ARQUIVO
+           MOVE 0 TO QX-QTDE-REG
+           MOVE 0 TO QX-TOTAL-QPTO
+
+           READ ARQ-ORDEM-FAIXA
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               MOVE OX-NFAIXA-SIT-RTING TO QX-FAIXA-ANTERIOR
+           END-IF
+
+           PERFORM 2100-PROCESSAR-FAIXA THRU 2100-PROCESSAR-FAIXA-EXIT
+               UNTIL FIM-DO-ARQUIVO
+
+           IF QX-QTDE-REG > 0
+               PERFORM 2200-IMPRIMIR-QUEBRA-FAIXA
+                   THRU 2200-IMPRIMIR-QUEBRA-FAIXA-EXIT
+           END-IF
+
+           CLOSE ARQ-ORDEM-FAIXA.
+       2000-RELATORIO-POR-FAIXA-EXIT.
+           EXIT.
+
+       2100-PROCESSAR-FAIXA.
+           IF OX-NFAIXA-SIT-RTING NOT = QX-FAIXA-ANTERIOR
+               PERFORM 2200-IMPRIMIR-QUEBRA-FAIXA
+                   THRU 2200-IMPRIMIR-QUEBRA-FAIXA-EXIT
+               MOVE OX-NFAIXA-SIT-RTING TO QX-FAIXA-ANTERIOR
+               MOVE 0 TO QX-QTDE-REG
+               MOVE 0 TO QX-TOTAL-QPTO
+           END-IF
+
+           ADD 1 TO QX-QTDE-REG
+           ADD OX-QPTO-PSSOA-RTING TO QX-TOTAL-QPTO
+
+           READ ARQ-ORDEM-FAIXA
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ.
+       2100-PROCESSAR-FAIXA-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR-QUEBRA-FAIXA.
+           IF QX-QTDE-REG > 0
+               COMPUTE QX-MEDIA-QPTO = QX-TOTAL-QPTO / QX-QTDE-REG
+               MOVE QX-FAIXA-ANTERIOR TO LD-FAIXA
+               MOVE QX-QTDE-REG       TO LD-X-QTDE
+               MOVE QX-TOTAL-QPTO     TO LD-X-TOTAL
+               MOVE QX-MEDIA-QPTO     TO LD-X-MEDIA
+               WRITE LINHA-RELATORIO FROM LINHA-DETALHE-FAIXA
+           END-IF.
+       2200-IMPRIMIR-QUEBRA-FAIXA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-RELATORIO-TOTAL-GERAL                                     *
+      ******************************************************************
+       3000-RELATORIO-TOTAL-GERAL.
+           WRITE LINHA-RELATORIO FROM LINHA-EM-BRANCO
+           MOVE CT-TOTAL-GERAL TO LT-TOTAL-GERAL
+           MOVE CT-REG-LIDOS   TO LT-QTDE-GERAL
+           WRITE LINHA-RELATORIO FROM LINHA-TOTAL-GERAL.
+       3000-RELATORIO-TOTAL-GERAL-EXIT.
+           EXIT.
