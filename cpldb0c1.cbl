@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPLDB0C1.
+       AUTHOR. EQUIPE-CARGA-AD.
+       INSTALLATION. CARGA-DB2PRD-TPSSOA-EVNTO-SIT.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      ******************************************************************
+      * HISTORICO DE MODIFICACOES                                     *
+      *----------------------------------------------------------------
+      * DATA       AUTOR   DESCRICAO                                  *
+      * 09/08/2026 EAD     PROGRAMA INICIAL - ESPELHO NOTURNO EM VSAM  *
+      *                    KSDS DE DB2PRD.TPSSOA_EVNTO_SIT, A PARTIR   *
+      *                    DO ARQUIVO DE ACEITOS DA CARGA (CPLDB0B6).  *
+      * 09/08/2026 EAD     9000-FINALIZAR SO FECHA CADA ARQUIVO SE A   *
+      *                    RESPECTIVA OPEN EM 1000-INICIALIZAR TIVER   *
+      *                    SIDO BEM SUCEDIDA - ANTES, UMA FALHA AO     *
+      *                    ABRIR O ARQUIVO DE ACEITOS TENTAVA FECHAR   *
+      *                    TAMBEM O ESPELHO VSAM, NUNCA ABERTO.        *
+      ******************************************************************
+      ******************************************************************
+      * FUNCAO: LER O ARQUIVO DE ACEITOS PRODUZIDO PELA CARGA DIARIA   *
+      *         (CPLDB0B6) E GRAVAR/ATUALIZAR CADA REGISTRO NO ESPELHO *
+      *         VSAM KSDS, CHAVEADO POR CCNPJ-CPF+CTPO-PSSOA+          *
+      *         NEVNTO-RTING, COM INDICE ALTERNATIVO POR               *
+      *         NFAIXA-SIT-RTING, PARA QUE OS PROGRAMAS BATCH POSSAM   *
+      *         LER LOCALMENTE SEM CONSULTAR O DB2 A CADA PASSADA.     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACEITOS-ENTRADA ASSIGN TO ACEITOS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ACEITOS-ENTRADA.
+
+           SELECT ESPELHO-VSAM ASSIGN TO ESPELHO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CV-CHAVE-PRIMARIA
+               ALTERNATE RECORD KEY IS CV-NFAIXA-SIT-RTING
+                   WITH DUPLICATES
+               FILE STATUS IS FS-ESPELHO-VSAM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACEITOS-ENTRADA
+           RECORDING MODE IS F.
+       01  REG-ACEITOS-ENTRADA.
+           05 AE-CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+           05 AE-CTPO-PSSOA           PIC X(1).
+           05 AE-NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+           05 AE-NFAIXA-SIT-RTING     PIC S9(5)V USAGE COMP-3.
+           05 AE-CPTCAO-TBELA         PIC S9(3)V USAGE COMP-3.
+           05 AE-CFLIAL-CNPJ          PIC S9(4)V USAGE COMP-3.
+           05 AE-CCTRL-CNPJ-CPF       PIC S9(2)V USAGE COMP-3.
+           05 AE-QPTO-PSSOA-RTING     PIC S9(13)V9(2) USAGE COMP-3.
+           05 AE-HATULZ               PIC X(26).
+
+       FD  ESPELHO-VSAM.
+           COPY CPLDB0V5 REPLACING ==CPLDB0V5== BY ==REG-ESPELHO-VSAM==.
+
+       WORKING-STORAGE SECTION.
+       01  FS-ACEITOS-ENTRADA         PIC X(2) VALUE "00".
+       01  FS-ESPELHO-VSAM            PIC X(2) VALUE "00".
+
+       01  SW-FIM-ARQUIVO             PIC X(1) VALUE "N".
+           88 FIM-DO-ARQUIVO-ACEITOS  VALUE "S".
+
+       01  SW-ACEITOS-ABERTO          PIC X(1) VALUE "N".
+           88 ACEITOS-ABERTO          VALUE "S".
+
+       01  SW-ESPELHO-ABERTO          PIC X(1) VALUE "N".
+           88 ESPELHO-ABERTO          VALUE "S".
+
+       01  CONTADORES.
+           05 CT-REG-LIDOS            PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-INCLUIDOS        PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-ATUALIZADOS      PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-ERRO             PIC 9(9) USAGE COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+           PERFORM 2000-PROCESSAR-ACEITOS
+               THRU 2000-PROCESSAR-ACEITOS-EXIT
+               UNTIL FIM-DO-ARQUIVO-ACEITOS
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO   *
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT ACEITOS-ENTRADA
+           IF FS-ACEITOS-ENTRADA NOT = "00"
+               DISPLAY "CPLDB0C1 - ERRO AO ABRIR ARQUIVO DE ACEITOS "
+                       FS-ACEITOS-ENTRADA
+               MOVE "S" TO SW-FIM-ARQUIVO
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF
+           SET ACEITOS-ABERTO TO TRUE
+
+           OPEN I-O ESPELHO-VSAM
+           IF FS-ESPELHO-VSAM = "35"
+               OPEN OUTPUT ESPELHO-VSAM
+               CLOSE ESPELHO-VSAM
+               OPEN I-O ESPELHO-VSAM
+           END-IF
+           IF FS-ESPELHO-VSAM NOT = "00"
+               DISPLAY "CPLDB0C1 - ERRO AO ABRIR ESPELHO VSAM "
+                       FS-ESPELHO-VSAM
+               MOVE "S" TO SW-FIM-ARQUIVO
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF
+           SET ESPELHO-ABERTO TO TRUE
+
+           PERFORM 2100-LER-ACEITOS THRU 2100-LER-ACEITOS-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-ACEITOS - GRAVA/ATUALIZA UM REGISTRO NO ESPELHO *
+      ******************************************************************
+       2000-PROCESSAR-ACEITOS.
+           ADD 1 TO CT-REG-LIDOS
+           PERFORM 2200-GRAVAR-VSAM THRU 2200-GRAVAR-VSAM-EXIT
+           PERFORM 2100-LER-ACEITOS THRU 2100-LER-ACEITOS-EXIT.
+       2000-PROCESSAR-ACEITOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-LER-ACEITOS - LE O PROXIMO REGISTRO DO ARQUIVO DE ACEITOS *
+      ******************************************************************
+       2100-LER-ACEITOS.
+           READ ACEITOS-ENTRADA
+               AT END
+                   SET FIM-DO-ARQUIVO-ACEITOS TO TRUE
+           END-READ.
+       2100-LER-ACEITOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-GRAVAR-VSAM - TENTA INCLUIR O REGISTRO NO ESPELHO; SE A   *
+      *      CHAVE JA EXISTIR (STATUS 22), REGRAVA COM OS VALORES      *
+      *      ATUAIS DO EXTRATO.                                        *
+      ******************************************************************
+       2200-GRAVAR-VSAM.
+           MOVE AE-CCNPJ-CPF          TO CV-CCNPJ-CPF
+           MOVE AE-CTPO-PSSOA         TO CV-CTPO-PSSOA
+           MOVE AE-NEVNTO-RTING       TO CV-NEVNTO-RTING
+           MOVE AE-NFAIXA-SIT-RTING   TO CV-NFAIXA-SIT-RTING
+           MOVE AE-CPTCAO-TBELA       TO CV-CPTCAO-TBELA
+           MOVE AE-CFLIAL-CNPJ        TO CV-CFLIAL-CNPJ
+           MOVE AE-CCTRL-CNPJ-CPF     TO CV-CCTRL-CNPJ-CPF
+           MOVE AE-QPTO-PSSOA-RTING   TO CV-QPTO-PSSOA-RTING
+           MOVE AE-HATULZ             TO CV-HATULZ
+
+           WRITE REG-ESPELHO-VSAM
+
+           EVALUATE FS-ESPELHO-VSAM
+               WHEN "00"
+                   ADD 1 TO CT-REG-INCLUIDOS
+               WHEN "22"
+                   REWRITE REG-ESPELHO-VSAM
+                   IF FS-ESPELHO-VSAM = "00"
+                       ADD 1 TO CT-REG-ATUALIZADOS
+                   ELSE
+                       ADD 1 TO CT-REG-ERRO
+                       DISPLAY "CPLDB0C1 - ERRO AO REGRAVAR CHAVE, "
+                           "STATUS " FS-ESPELHO-VSAM
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO CT-REG-ERRO
+                   DISPLAY "CPLDB0C1 - ERRO AO GRAVAR CHAVE, STATUS "
+                       FS-ESPELHO-VSAM
+           END-EVALUATE.
+       2200-GRAVAR-VSAM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - FECHA ARQUIVOS E EMITE O RESUMO DO ESPELHO    *
+      ******************************************************************
+       9000-FINALIZAR.
+           IF ACEITOS-ABERTO
+               CLOSE ACEITOS-ENTRADA
+           END-IF
+           IF ESPELHO-ABERTO
+               CLOSE ESPELHO-VSAM
+           END-IF
+           DISPLAY "CPLDB0C1 - REGISTROS LIDOS      : " CT-REG-LIDOS
+           DISPLAY "CPLDB0C1 - REGISTROS INCLUIDOS  : "
+               CT-REG-INCLUIDOS
+           DISPLAY "CPLDB0C1 - REGISTROS ATUALIZADOS: "
+               CT-REG-ATUALIZADOS
+           DISPLAY "CPLDB0C1 - REGISTROS COM ERRO   : " CT-REG-ERRO.
+       9000-FINALIZAR-EXIT.
+           EXIT.
