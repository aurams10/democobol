@@ -0,0 +1,183 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALCULADORA-LOTE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCHIVO-TRANSACCIONES ASSIGN TO "TRANENT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ARCHIVO-RESULTADOS ASSIGN TO "RESSAL"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ARCHIVO-RECHAZOS ASSIGN TO "RECHSAL"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ARCHIVO-BITACORA ASSIGN TO "BITACORA"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-BITACORA.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARCHIVO-TRANSACCIONES.
+01  TRANSACCION-ENTRADA.
+    05 TR-NUMERO-UNO    PIC S9(5)V99.
+    05 TR-OPERADOR      PIC X(1).
+    05 TR-NUMERO-DOS    PIC S9(5)V99.
+
+FD  ARCHIVO-RESULTADOS.
+01  RESULTADO-SALIDA.
+    05 RS-NUMERO-UNO    PIC S9(5)V99.
+    05 RS-OPERADOR      PIC X(1).
+    05 RS-NUMERO-DOS    PIC S9(5)V99.
+    05 RS-RESULTADO     PIC S9(7)V99.
+
+FD  ARCHIVO-RECHAZOS.
+01  RECHAZO-SALIDA.
+    05 RC-NUMERO-UNO    PIC S9(5)V99.
+    05 RC-OPERADOR      PIC X(1).
+    05 RC-NUMERO-DOS    PIC S9(5)V99.
+    05 RC-MOTIVO        PIC X(30).
+
+FD  ARCHIVO-BITACORA.
+01  LINEA-BITACORA        PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 NUMERO-UNO        PIC S9(5)V99 VALUE 0.
+01 NUMERO-DOS        PIC S9(5)V99 VALUE 0.
+01 RESULTADO         PIC S9(7)V99 VALUE 0.
+01 OPERADOR          PIC X(1) VALUE SPACE.
+01 MOTIVO-RECHAZO    PIC X(30) VALUE SPACE.
+01 FIN-ARCHIVO       PIC X(1) VALUE "N".
+    88 HAY-FIN-ARCHIVO VALUE "S".
+01 CONTADOR-LEIDOS    PIC 9(7) VALUE 0.
+01 CONTADOR-VALIDOS   PIC 9(7) VALUE 0.
+01 CONTADOR-RECHAZOS  PIC 9(7) VALUE 0.
+01 CODIGO-ERROR       PIC X(20) VALUE SPACE.
+01 FS-BITACORA        PIC X(2) VALUE "00".
+
+01 FECHA-SISTEMA.
+    05 FS-ANIO          PIC 9(4).
+    05 FS-MES           PIC 9(2).
+    05 FS-DIA           PIC 9(2).
+
+01 HORA-SISTEMA.
+    05 HS-HORAS         PIC 9(2).
+    05 HS-MINUTOS       PIC 9(2).
+    05 HS-SEGUNDOS      PIC 9(2).
+    05 HS-CENTESIMAS    PIC 9(2).
+
+01 REGISTRO-BITACORA.
+    05 RB-TIMESTAMP      PIC X(19).
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-NUMERO-UNO     PIC -(5)9.99.
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-OPERADOR       PIC X(1).
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-NUMERO-DOS     PIC -(5)9.99.
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-RESULTADO      PIC -(7)9.99.
+    05 FILLER            PIC X(1) VALUE SPACE.
+    05 RB-CODIGO-ERROR   PIC X(20).
+
+PROCEDURE DIVISION.
+    PERFORM ABRIR-ARCHIVOS
+    PERFORM PROCESAR-TRANSACCION UNTIL HAY-FIN-ARCHIVO
+    PERFORM CERRAR-ARCHIVOS
+    DISPLAY "Transacciones leídas:   " CONTADOR-LEIDOS
+    DISPLAY "Resultados generados:   " CONTADOR-VALIDOS
+    DISPLAY "Transacciones rechazadas: " CONTADOR-RECHAZOS
+    STOP RUN.
+
+ABRIR-ARCHIVOS.
+    OPEN INPUT ARCHIVO-TRANSACCIONES
+    OPEN OUTPUT ARCHIVO-RESULTADOS
+    OPEN OUTPUT ARCHIVO-RECHAZOS
+    OPEN EXTEND ARCHIVO-BITACORA
+    IF FS-BITACORA = "35"
+        OPEN OUTPUT ARCHIVO-BITACORA
+    END-IF
+    READ ARCHIVO-TRANSACCIONES
+        AT END SET HAY-FIN-ARCHIVO TO TRUE
+    END-READ.
+
+PROCESAR-TRANSACCION.
+    ADD 1 TO CONTADOR-LEIDOS
+    MOVE TR-NUMERO-UNO TO NUMERO-UNO
+    MOVE TR-OPERADOR   TO OPERADOR
+    MOVE TR-NUMERO-DOS TO NUMERO-DOS
+    MOVE SPACE TO MOTIVO-RECHAZO
+    MOVE SPACE TO CODIGO-ERROR
+    MOVE 0 TO RESULTADO
+
+    EVALUATE OPERADOR
+        WHEN "+"
+            COMPUTE RESULTADO = NUMERO-UNO + NUMERO-DOS
+            PERFORM ESCRIBIR-RESULTADO
+        WHEN "-"
+            COMPUTE RESULTADO = NUMERO-UNO - NUMERO-DOS
+            PERFORM ESCRIBIR-RESULTADO
+        WHEN "*"
+            COMPUTE RESULTADO = NUMERO-UNO * NUMERO-DOS
+            PERFORM ESCRIBIR-RESULTADO
+        WHEN "/"
+            IF NUMERO-DOS NOT = 0
+                COMPUTE RESULTADO = NUMERO-UNO / NUMERO-DOS
+                PERFORM ESCRIBIR-RESULTADO
+            ELSE
+                MOVE "División por cero." TO MOTIVO-RECHAZO
+                MOVE "DIVISION-POR-CERO" TO CODIGO-ERROR
+                PERFORM ESCRIBIR-RECHAZO
+            END-IF
+        WHEN OTHER
+            MOVE "Operador no válido." TO MOTIVO-RECHAZO
+            MOVE "OPERADOR-NO-VALIDO" TO CODIGO-ERROR
+            PERFORM ESCRIBIR-RECHAZO
+    END-EVALUATE
+
+    PERFORM REGISTRAR-BITACORA
+
+    READ ARCHIVO-TRANSACCIONES
+        AT END SET HAY-FIN-ARCHIVO TO TRUE
+    END-READ.
+
+ESCRIBIR-RESULTADO.
+    ADD 1 TO CONTADOR-VALIDOS
+    MOVE NUMERO-UNO TO RS-NUMERO-UNO
+    MOVE OPERADOR   TO RS-OPERADOR
+    MOVE NUMERO-DOS TO RS-NUMERO-DOS
+    MOVE RESULTADO  TO RS-RESULTADO
+    WRITE RESULTADO-SALIDA.
+
+ESCRIBIR-RECHAZO.
+    ADD 1 TO CONTADOR-RECHAZOS
+    MOVE NUMERO-UNO     TO RC-NUMERO-UNO
+    MOVE OPERADOR       TO RC-OPERADOR
+    MOVE NUMERO-DOS     TO RC-NUMERO-DOS
+    MOVE MOTIVO-RECHAZO TO RC-MOTIVO
+    WRITE RECHAZO-SALIDA.
+
+REGISTRAR-BITACORA.
+    ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+    ACCEPT HORA-SISTEMA FROM TIME
+
+    STRING FS-ANIO     DELIMITED BY SIZE "-"  DELIMITED BY SIZE
+           FS-MES      DELIMITED BY SIZE "-"  DELIMITED BY SIZE
+           FS-DIA      DELIMITED BY SIZE " "  DELIMITED BY SIZE
+           HS-HORAS    DELIMITED BY SIZE ":"  DELIMITED BY SIZE
+           HS-MINUTOS  DELIMITED BY SIZE ":"  DELIMITED BY SIZE
+           HS-SEGUNDOS DELIMITED BY SIZE
+        INTO RB-TIMESTAMP
+    END-STRING
+
+    MOVE NUMERO-UNO    TO RB-NUMERO-UNO
+    MOVE OPERADOR      TO RB-OPERADOR
+    MOVE NUMERO-DOS    TO RB-NUMERO-DOS
+    MOVE RESULTADO     TO RB-RESULTADO
+    MOVE CODIGO-ERROR  TO RB-CODIGO-ERROR
+
+    MOVE REGISTRO-BITACORA TO LINEA-BITACORA
+    WRITE LINEA-BITACORA.
+
+CERRAR-ARCHIVOS.
+    CLOSE ARCHIVO-TRANSACCIONES
+    CLOSE ARCHIVO-RESULTADOS
+    CLOSE ARCHIVO-RECHAZOS
+    CLOSE ARCHIVO-BITACORA.
