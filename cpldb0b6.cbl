@@ -0,0 +1,550 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPLDB0B6.
+       AUTHOR. EQUIPE-CARGA-AD.
+       INSTALLATION. CARGA-DB2PRD-TPSSOA-EVNTO-SIT.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      ******************************************************************
+      * HISTORICO DE MODIFICACOES                                     *
+      *----------------------------------------------------------------
+      * DATA       AUTOR   DESCRICAO                                  *
+      * 09/08/2026 EAD     PROGRAMA INICIAL - CARGA E VALIDACAO DE     *
+      *                    EXTRATOS CPLDB0B5 PARA TPSSOA_EVNTO_SIT.    *
+      * 09/08/2026 EAD     ANTES DE ACEITAR UM REGISTRO QUE ATUALIZA   *
+      *                    UMA COMBINACAO CCNPJ-CPF/NEVNTO-RTING JA    *
+      *                    EXISTENTE, GRAVA A IMAGEM ANTERIOR EM       *
+      *                    ARQUIVO DE HISTORICO (CPLDB0H5).            *
+      * 09/08/2026 EAD     GRAVACAO DE CHECKPOINT (CPLDB0K5) E         *
+      *                    SUPORTE A RESTART VIA PARAMETRO DE LINHA    *
+      *                    DE COMANDO, PULANDO OS REGISTROS JA         *
+      *                    CONFIRMADOS.                                *
+      * 09/08/2026 EAD     CHECKPOINT PASSA A SER GRAVADO A CADA       *
+      *                    REGISTRO PROCESSADO, E NAO MAIS A           *
+      *                    INTERVALOS, PARA QUE UM RESTART NUNCA       *
+      *                    REGRAVE EM DUPLICIDADE UM REGISTRO JA       *
+      *                    CONFIRMADO NA EXECUCAO INTERROMPIDA.        *
+      * 09/08/2026 EAD     9000-FINALIZAR SO FECHA OS ARQUIVOS E       *
+      *                    GRAVA O CHECKPOINT FINAL SE 1000-           *
+      *                    INICIALIZAR CONSEGUIU ABRI-LOS - ANTES,     *
+      *                    UMA FALHA AO ABRIR O EXTRATO DE ENTRADA     *
+      *                    DEIXAVA O PROGRAMA TENTAR FECHAR/GRAVAR     *
+      *                    ARQUIVOS NUNCA ABERTOS. REMOVIDO O LIMITE   *
+      *                    SUPERIOR INVENTADO DE NEVNTO-RTING/         *
+      *                    NFAIXA-SIT-RTING (50/10) - SEM UMA TABELA   *
+      *                    DE DOMINIO DOCUMENTADA, SO SE VALIDA QUE O  *
+      *                    CODIGO SEJA POSITIVO.                       *
+      * 09/08/2026 EAD     2450-CAPTURAR-HISTORICO PASSA A DISTINGUIR  *
+      *                    SQLCODE = 100 (NAO HA IMAGEM ANTERIOR, NADA *
+      *                    A CAPTURAR) DE QUALQUER OUTRO SQLCODE NAO   *
+      *                    ZERO (ERRO REAL DE DB2) - O SEGUNDO CASO    *
+      *                    AGORA E REGISTRADO NO LOG E CONTABILIZADO   *
+      *                    EM CT-REG-ERRO-HISTORICO, EM VEZ DE SER     *
+      *                    TRATADO EM SILENCIO COMO O PRIMEIRO.        *
+      *                    CK-QTDE-REG-HISTORICO FOI ACRESCENTADO AO   *
+      *                    CHECKPOINT (CPLDB0K5) PARA QUE UM RESTART   *
+      *                    RESTAURE TAMBEM O TOTAL DE REGISTROS JA     *
+      *                    ENVIADOS AO HISTORICO NA EXECUCAO ANTERIOR. *
+      ******************************************************************
+      ******************************************************************
+      * FUNCAO: LER O EXTRATO DE ENTRADA NO LAYOUT CPLDB0B5, VALIDAR   *
+      *         CADA REGISTRO E SEPARAR EM UM ARQUIVO DE ACEITOS       *
+      *         (ENTRADA PARA A CARGA DE DB2PRD.TPSSOA_EVNTO_SIT) E UM *
+      *         ARQUIVO DE REJEITOS COM CODIGO DE MOTIVO.              *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO-ENTRADA ASSIGN TO EXTRENT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO-ENTRADA.
+
+           SELECT ACEITOS-SAIDA ASSIGN TO ACEITOS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ACEITOS-SAIDA.
+
+           SELECT REJEITOS-SAIDA ASSIGN TO REJEITOS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-REJEITOS-SAIDA.
+
+           SELECT HISTORICO-SAIDA ASSIGN TO HISTOR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-HISTORICO-SAIDA.
+
+           SELECT CHECKPOINT-SAIDA ASSIGN TO CHECKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT-SAIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATO-ENTRADA
+           RECORDING MODE IS F.
+           COPY CPLDB0F5.
+
+       FD  ACEITOS-SAIDA
+           RECORDING MODE IS F.
+       01  REG-ACEITOS-SAIDA.
+           05 AC-CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+           05 AC-CTPO-PSSOA           PIC X(1).
+           05 AC-NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+           05 AC-NFAIXA-SIT-RTING     PIC S9(5)V USAGE COMP-3.
+           05 AC-CPTCAO-TBELA         PIC S9(3)V USAGE COMP-3.
+           05 AC-CFLIAL-CNPJ          PIC S9(4)V USAGE COMP-3.
+           05 AC-CCTRL-CNPJ-CPF       PIC S9(2)V USAGE COMP-3.
+           05 AC-QPTO-PSSOA-RTING     PIC S9(13)V9(2) USAGE COMP-3.
+           05 AC-HATULZ               PIC X(26).
+
+       FD  REJEITOS-SAIDA
+           RECORDING MODE IS F.
+           COPY CPLDB0R5.
+
+       FD  HISTORICO-SAIDA
+           RECORDING MODE IS F.
+           COPY CPLDB0H5.
+
+       FD  CHECKPOINT-SAIDA
+           RECORDING MODE IS F.
+           COPY CPLDB0K5.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+      * CHAVES E CONTADORES DE CONTROLE                                *
+      ******************************************************************
+       01  FS-EXTRATO-ENTRADA         PIC X(2) VALUE "00".
+       01  FS-ACEITOS-SAIDA           PIC X(2) VALUE "00".
+       01  FS-REJEITOS-SAIDA          PIC X(2) VALUE "00".
+       01  FS-HISTORICO-SAIDA         PIC X(2) VALUE "00".
+       01  FS-CHECKPOINT-SAIDA        PIC X(2) VALUE "00".
+
+       01  SW-FIM-ARQUIVO             PIC X(1) VALUE "N".
+           88 FIM-DO-ARQUIVO-EXTRATO  VALUE "S".
+
+       01  SW-ARQUIVOS-ABERTOS        PIC X(1) VALUE "N".
+           88 ARQUIVOS-ABERTOS        VALUE "S".
+
+       01  SW-RESTART                 PIC X(1) VALUE "N".
+           88 RESTART-ATIVO           VALUE "R".
+
+       01  SW-PONTO-RESTART           PIC X(1) VALUE "N".
+           88 PONTO-RESTART-ENCONTRADO VALUE "S".
+
+       01  SW-FIM-CHECKPOINT          PIC X(1) VALUE "N".
+           88 FIM-DO-ARQUIVO-CHECKPOINT VALUE "S".
+
+      ******************************************************************
+      * PARAMETRO DE EXECUCAO: "R" NA LINHA DE COMANDO REINICIA A      *
+      * CARGA A PARTIR DO ULTIMO CHECKPOINT GRAVADO, SEM REPROCESSAR   *
+      * OS REGISTROS JA CONFIRMADOS.                                   *
+      ******************************************************************
+       01  WS-PARAMETRO-EXECUCAO      PIC X(20) VALUE SPACE.
+
+       01  CONTADORES.
+           05 CT-REG-LIDOS            PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-ACEITOS          PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-REJEITADOS       PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-HISTORICO        PIC 9(9) USAGE COMP VALUE 0.
+           05 CT-REG-ERRO-HISTORICO   PIC 9(9) USAGE COMP VALUE 0.
+
+      ******************************************************************
+      * CONTROLE DE CHECKPOINT - ULTIMO PONTO CONFIRMADO               *
+      ******************************************************************
+       01  ULTIMO-CHECKPOINT-LIDO.
+           05 UC-CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+           05 UC-CTPO-PSSOA           PIC X(1).
+           05 UC-NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+           05 UC-QTDE-REG-PROCESSADOS PIC 9(9) USAGE COMP VALUE 0.
+           05 UC-QTDE-REG-ACEITOS     PIC 9(9) USAGE COMP VALUE 0.
+           05 UC-QTDE-REG-REJEITADOS  PIC 9(9) USAGE COMP VALUE 0.
+           05 UC-QTDE-REG-HISTORICO   PIC 9(9) USAGE COMP VALUE 0.
+
+       01  DATA-HORA-CHECKPOINT.
+           05 DH-DATA-SISTEMA         PIC 9(8).
+           05 DH-HORA-SISTEMA.
+               10 DH-HORAS            PIC 9(2).
+               10 DH-MINUTOS          PIC 9(2).
+               10 DH-SEGUNDOS         PIC 9(2).
+               10 DH-CENTESIMOS       PIC 9(2).
+
+      ******************************************************************
+      * IMAGEM ANTERIOR DO REGISTRO, LIDA DE DB2PRD.TPSSOA_EVNTO_SIT   *
+      * PARA DECIDIR SE O ACEITE REPRESENTA UMA ATUALIZACAO E, EM CASO *
+      * POSITIVO, ALIMENTAR O ARQUIVO DE HISTORICO ANTES DA CARGA.     *
+      ******************************************************************
+       01  AREA-HISTORICO.
+           05 HV-NFAIXA-SIT-RTING-ANT PIC S9(5)V USAGE COMP-3.
+           05 HV-QPTO-PSSOA-RTING-ANT PIC S9(13)V9(2) USAGE COMP-3.
+           05 HV-HATULZ-ANT           PIC X(26).
+           05 HV-USUARIO-ALTERACAO    PIC X(8) VALUE "CPLDB0B6".
+           05 HV-MOTIVO-ALTERACAO     PIC X(30) VALUE
+               "CARGA DE EXTRATO BATCH".
+
+      ******************************************************************
+      * LIMITE DE VALIDACAO - EVENTO E FAIXA DE RATING SAO CODIGOS DE  *
+      * TABELA CUJO DOMINIO NAO ESTA DOCUMENTADO EM CPLDB0B5, ENTAO A  *
+      * UNICA REGRA APLICADA AQUI E A DE SANIDADE (CODIGO POSITIVO),   *
+      * A MESMA JA USADA PARA QPTO-PSSOA-RTING EM 2200-VALIDAR-        *
+      * REGISTRO. NAO HA BASE PARA REJEITAR POR UM LIMITE SUPERIOR     *
+      * INVENTADO.                                                     *
+      ******************************************************************
+       01  LIMITES-VALIDACAO.
+           05 LV-NEVNTO-RTING-MINIMO  PIC S9(5) VALUE +1.
+           05 LV-NFAIXA-RTING-MINIMO  PIC S9(5) VALUE +1.
+
+       01  AREA-DE-TRABALHO.
+           05 WK-CCNPJ-CPF            PIC S9(9)V USAGE COMP-3.
+           05 WK-NEVNTO-RTING         PIC S9(5)V USAGE COMP-3.
+           05 WK-NFAIXA-SIT-RTING     PIC S9(5)V USAGE COMP-3.
+           05 WK-QPTO-PSSOA-RTING     PIC S9(13)V9(2) USAGE COMP-3.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 0100-OBTER-PARAMETRO THRU 0100-OBTER-PARAMETRO-EXIT
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+           PERFORM 2000-PROCESSAR-EXTRATO
+               THRU 2000-PROCESSAR-EXTRATO-EXIT
+               UNTIL FIM-DO-ARQUIVO-EXTRATO
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 0100-OBTER-PARAMETRO - LE O PARAMETRO DE EXECUCAO DA LINHA DE  *
+      *      COMANDO. "R" SOLICITA RESTART A PARTIR DO ULTIMO          *
+      *      CHECKPOINT; QUALQUER OUTRO VALOR (OU AUSENCIA) EXECUTA A  *
+      *      CARGA NORMALMENTE, DESDE O INICIO DO EXTRATO.             *
+      ******************************************************************
+       0100-OBTER-PARAMETRO.
+           ACCEPT WS-PARAMETRO-EXECUCAO FROM COMMAND-LINE
+           IF WS-PARAMETRO-EXECUCAO(1:1) = "R" OR
+              WS-PARAMETRO-EXECUCAO(1:1) = "r"
+               SET RESTART-ATIVO TO TRUE
+           END-IF.
+       0100-OBTER-PARAMETRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO   *
+      ******************************************************************
+       1000-INICIALIZAR.
+           IF RESTART-ATIVO
+               PERFORM 1050-LER-ULTIMO-CHECKPOINT
+                   THRU 1050-LER-ULTIMO-CHECKPOINT-EXIT
+           END-IF
+
+           OPEN INPUT EXTRATO-ENTRADA
+           IF FS-EXTRATO-ENTRADA NOT = "00"
+               DISPLAY "CPLDB0B6 - ERRO AO ABRIR EXTRATO DE ENTRADA "
+                       FS-EXTRATO-ENTRADA
+               MOVE "S" TO SW-FIM-ARQUIVO
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF
+
+           IF RESTART-ATIVO
+               OPEN EXTEND ACEITOS-SAIDA
+               OPEN EXTEND REJEITOS-SAIDA
+               OPEN EXTEND HISTORICO-SAIDA
+               OPEN EXTEND CHECKPOINT-SAIDA
+               MOVE UC-QTDE-REG-PROCESSADOS TO CT-REG-LIDOS
+               MOVE UC-QTDE-REG-ACEITOS     TO CT-REG-ACEITOS
+               MOVE UC-QTDE-REG-REJEITADOS  TO CT-REG-REJEITADOS
+               MOVE UC-QTDE-REG-HISTORICO   TO CT-REG-HISTORICO
+           ELSE
+               OPEN OUTPUT ACEITOS-SAIDA
+               OPEN OUTPUT REJEITOS-SAIDA
+               OPEN OUTPUT HISTORICO-SAIDA
+               OPEN OUTPUT CHECKPOINT-SAIDA
+           END-IF
+
+           SET ARQUIVOS-ABERTOS TO TRUE
+
+           PERFORM 2100-LER-EXTRATO THRU 2100-LER-EXTRATO-EXIT
+
+           IF RESTART-ATIVO
+               PERFORM 1060-AVANCAR-ATE-RESTART
+                   THRU 1060-AVANCAR-ATE-RESTART-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-LER-ULTIMO-CHECKPOINT - ABRE O ARQUIVO DE CHECKPOINT E    *
+      *      GUARDA O ULTIMO REGISTRO GRAVADO (O MAIS RECENTE) PARA    *
+      *      SERVIR DE PONTO DE RESTART.                               *
+      ******************************************************************
+       1050-LER-ULTIMO-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-SAIDA
+           IF FS-CHECKPOINT-SAIDA NOT = "00"
+               DISPLAY "CPLDB0B6 - RESTART SOLICITADO MAS NAO HA "
+                       "CHECKPOINT - EXECUTANDO DESDE O INICIO"
+               MOVE "N" TO SW-RESTART
+               GO TO 1050-LER-ULTIMO-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM 1055-LER-REGISTRO-CHECKPOINT
+               THRU 1055-LER-REGISTRO-CHECKPOINT-EXIT
+               UNTIL FIM-DO-ARQUIVO-CHECKPOINT
+
+           CLOSE CHECKPOINT-SAIDA
+           DISPLAY "CPLDB0B6 - RESTART A PARTIR DO CHECKPOINT, "
+               "REGISTROS JA PROCESSADOS: " UC-QTDE-REG-PROCESSADOS.
+       1050-LER-ULTIMO-CHECKPOINT-EXIT.
+           EXIT.
+
+       1055-LER-REGISTRO-CHECKPOINT.
+           READ CHECKPOINT-SAIDA
+               AT END
+                   SET FIM-DO-ARQUIVO-CHECKPOINT TO TRUE
+               NOT AT END
+                   MOVE CK-CCNPJ-CPF            TO UC-CCNPJ-CPF
+                   MOVE CK-CTPO-PSSOA           TO UC-CTPO-PSSOA
+                   MOVE CK-NEVNTO-RTING         TO UC-NEVNTO-RTING
+                   MOVE CK-QTDE-REG-PROCESSADOS
+                       TO UC-QTDE-REG-PROCESSADOS
+                   MOVE CK-QTDE-REG-ACEITOS
+                       TO UC-QTDE-REG-ACEITOS
+                   MOVE CK-QTDE-REG-REJEITADOS
+                       TO UC-QTDE-REG-REJEITADOS
+                   MOVE CK-QTDE-REG-HISTORICO
+                       TO UC-QTDE-REG-HISTORICO
+           END-READ.
+       1055-LER-REGISTRO-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1060-AVANCAR-ATE-RESTART - PULA OS REGISTROS DO EXTRATO JA     *
+      *      CONFIRMADOS NO CHECKPOINT ANTERIOR, SEM REPROCESSA-LOS.   *
+      ******************************************************************
+       1060-AVANCAR-ATE-RESTART.
+           PERFORM 1070-TESTAR-PONTO-RESTART
+               THRU 1070-TESTAR-PONTO-RESTART-EXIT
+               UNTIL PONTO-RESTART-ENCONTRADO
+                  OR FIM-DO-ARQUIVO-EXTRATO.
+       1060-AVANCAR-ATE-RESTART-EXIT.
+           EXIT.
+
+       1070-TESTAR-PONTO-RESTART.
+           IF CCNPJ-CPF = UC-CCNPJ-CPF
+              AND CTPO-PSSOA = UC-CTPO-PSSOA
+              AND NEVNTO-RTING = UC-NEVNTO-RTING
+               SET PONTO-RESTART-ENCONTRADO TO TRUE
+               PERFORM 2100-LER-EXTRATO THRU 2100-LER-EXTRATO-EXIT
+           ELSE
+               PERFORM 2100-LER-EXTRATO THRU 2100-LER-EXTRATO-EXIT
+           END-IF.
+       1070-TESTAR-PONTO-RESTART-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-EXTRATO - VALIDA E DESPACHA UM REGISTRO         *
+      ******************************************************************
+       2000-PROCESSAR-EXTRATO.
+           ADD 1 TO CT-REG-LIDOS
+           PERFORM 2200-VALIDAR-REGISTRO THRU 2200-VALIDAR-REGISTRO-EXIT
+           PERFORM 2600-GRAVAR-CHECKPOINT
+               THRU 2600-GRAVAR-CHECKPOINT-EXIT
+           PERFORM 2100-LER-EXTRATO THRU 2100-LER-EXTRATO-EXIT.
+       2000-PROCESSAR-EXTRATO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-LER-EXTRATO - LE O PROXIMO REGISTRO DO EXTRATO            *
+      ******************************************************************
+       2100-LER-EXTRATO.
+           READ EXTRATO-ENTRADA
+               AT END
+                   SET FIM-DO-ARQUIVO-EXTRATO TO TRUE
+           END-READ.
+       2100-LER-EXTRATO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-VALIDAR-REGISTRO - APLICA AS REGRAS DE NEGOCIO E GRAVA    *
+      ******************************************************************
+       2200-VALIDAR-REGISTRO.
+           MOVE SPACE TO RJ-COD-MOTIVO
+           MOVE SPACE TO RJ-DESC-MOTIVO
+
+           EVALUATE TRUE
+               WHEN CTPO-PSSOA NOT = "F" AND CTPO-PSSOA NOT = "J"
+                   MOVE "R001" TO RJ-COD-MOTIVO
+                   MOVE "TIPO DE PESSOA INVALIDO"
+                       TO RJ-DESC-MOTIVO
+                   PERFORM 2300-GRAVAR-REJEITO
+                       THRU 2300-GRAVAR-REJEITO-EXIT
+               WHEN NEVNTO-RTING < LV-NEVNTO-RTING-MINIMO
+                   MOVE "R002" TO RJ-COD-MOTIVO
+                   MOVE "EVENTO DE RATING NAO POSITIVO"
+                       TO RJ-DESC-MOTIVO
+                   PERFORM 2300-GRAVAR-REJEITO
+                       THRU 2300-GRAVAR-REJEITO-EXIT
+               WHEN NFAIXA-SIT-RTING < LV-NFAIXA-RTING-MINIMO
+                   MOVE "R003" TO RJ-COD-MOTIVO
+                   MOVE "FAIXA DE SITUACAO DE RATING NAO POSITIVA"
+                       TO RJ-DESC-MOTIVO
+                   PERFORM 2300-GRAVAR-REJEITO
+                       THRU 2300-GRAVAR-REJEITO-EXIT
+               WHEN QPTO-PSSOA-RTING < 0
+                   MOVE "R004" TO RJ-COD-MOTIVO
+                   MOVE "PONTUACAO DE RATING NEGATIVA"
+                       TO RJ-DESC-MOTIVO
+                   PERFORM 2300-GRAVAR-REJEITO
+                       THRU 2300-GRAVAR-REJEITO-EXIT
+               WHEN OTHER
+                   PERFORM 2400-GRAVAR-ACEITO
+                       THRU 2400-GRAVAR-ACEITO-EXIT
+           END-EVALUATE.
+       2200-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-GRAVAR-REJEITO - COPIA A IMAGEM DE ENTRADA PARA O REJEITO *
+      ******************************************************************
+       2300-GRAVAR-REJEITO.
+           MOVE CCNPJ-CPF        TO RJ-CCNPJ-CPF
+           MOVE CTPO-PSSOA       TO RJ-CTPO-PSSOA
+           MOVE NEVNTO-RTING     TO RJ-NEVNTO-RTING
+           MOVE NFAIXA-SIT-RTING
+               TO RJ-NFAIXA-SIT-RTING
+           MOVE CPTCAO-TBELA     TO RJ-CPTCAO-TBELA
+           MOVE CFLIAL-CNPJ      TO RJ-CFLIAL-CNPJ
+           MOVE CCTRL-CNPJ-CPF
+               TO RJ-CCTRL-CNPJ-CPF
+           MOVE QPTO-PSSOA-RTING
+               TO RJ-QPTO-PSSOA-RTING
+           MOVE HATULZ           TO RJ-HATULZ
+           WRITE CPLDB0R5
+           ADD 1 TO CT-REG-REJEITADOS.
+       2300-GRAVAR-REJEITO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-GRAVAR-ACEITO - GRAVA O REGISTRO VALIDADO PARA A CARGA    *
+      ******************************************************************
+       2400-GRAVAR-ACEITO.
+           PERFORM 2450-CAPTURAR-HISTORICO
+               THRU 2450-CAPTURAR-HISTORICO-EXIT
+
+           MOVE CCNPJ-CPF        TO AC-CCNPJ-CPF
+           MOVE CTPO-PSSOA       TO AC-CTPO-PSSOA
+           MOVE NEVNTO-RTING     TO AC-NEVNTO-RTING
+           MOVE NFAIXA-SIT-RTING TO AC-NFAIXA-SIT-RTING
+           MOVE CPTCAO-TBELA     TO AC-CPTCAO-TBELA
+           MOVE CFLIAL-CNPJ      TO AC-CFLIAL-CNPJ
+           MOVE CCTRL-CNPJ-CPF   TO AC-CCTRL-CNPJ-CPF
+           MOVE QPTO-PSSOA-RTING TO AC-QPTO-PSSOA-RTING
+           MOVE HATULZ           TO AC-HATULZ
+           WRITE REG-ACEITOS-SAIDA
+           ADD 1 TO CT-REG-ACEITOS.
+       2400-GRAVAR-ACEITO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2450-CAPTURAR-HISTORICO - SE A COMBINACAO CCNPJ-CPF/           *
+      *      NEVNTO-RTING JA EXISTIR EM DB2PRD.TPSSOA_EVNTO_SIT COM    *
+      *      NFAIXA-SIT-RTING OU QPTO-PSSOA-RTING DIFERENTES DO QUE    *
+      *      VEM NO EXTRATO, GRAVA A IMAGEM ANTERIOR NO HISTORICO      *
+      *      ANTES QUE A CARGA SOBREPONHA O REGISTRO.                 *
+      ******************************************************************
+       2450-CAPTURAR-HISTORICO.
+           EXEC SQL
+               SELECT NFAIXA_SIT_RTING, QPTO_PSSOA_RTING, HATULZ
+                 INTO :HV-NFAIXA-SIT-RTING-ANT,
+                      :HV-QPTO-PSSOA-RTING-ANT,
+                      :HV-HATULZ-ANT
+                 FROM DB2PRD.TPSSOA_EVNTO_SIT
+                WHERE CCNPJ_CPF   = :CCNPJ-CPF
+                  AND CTPO_PSSOA  = :CTPO-PSSOA
+                  AND NEVNTO_RTING = :NEVNTO-RTING
+           END-EXEC
+
+           IF SQLCODE = 100
+               GO TO 2450-CAPTURAR-HISTORICO-EXIT
+           END-IF
+
+           IF SQLCODE NOT = 0
+               DISPLAY "CPLDB0B6 - ERRO DB2 AO LOCALIZAR IMAGEM "
+                   "ANTERIOR PARA HISTORICO, SQLCODE " SQLCODE
+               ADD 1 TO CT-REG-ERRO-HISTORICO
+               GO TO 2450-CAPTURAR-HISTORICO-EXIT
+           END-IF
+
+           IF HV-NFAIXA-SIT-RTING-ANT = NFAIXA-SIT-RTING
+               AND HV-QPTO-PSSOA-RTING-ANT = QPTO-PSSOA-RTING
+               GO TO 2450-CAPTURAR-HISTORICO-EXIT
+           END-IF
+
+           MOVE CCNPJ-CPF              TO HX-CCNPJ-CPF
+           MOVE CTPO-PSSOA             TO HX-CTPO-PSSOA
+           MOVE NEVNTO-RTING           TO HX-NEVNTO-RTING
+           MOVE HV-NFAIXA-SIT-RTING-ANT
+               TO HX-NFAIXA-SIT-RTING
+           MOVE CPTCAO-TBELA           TO HX-CPTCAO-TBELA
+           MOVE CFLIAL-CNPJ            TO HX-CFLIAL-CNPJ
+           MOVE CCTRL-CNPJ-CPF         TO HX-CCTRL-CNPJ-CPF
+           MOVE HV-QPTO-PSSOA-RTING-ANT
+               TO HX-QPTO-PSSOA-RTING
+           MOVE HV-HATULZ-ANT          TO HX-HATULZ
+           MOVE HATULZ                 TO HX-HATULZ-NOVO
+           MOVE HV-USUARIO-ALTERACAO   TO HX-USUARIO-ALTERACAO
+           MOVE HV-MOTIVO-ALTERACAO    TO HX-MOTIVO-ALTERACAO
+           WRITE CPLDB0H5
+           ADD 1 TO CT-REG-HISTORICO.
+       2450-CAPTURAR-HISTORICO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-GRAVAR-CHECKPOINT - GRAVA A CHAVE DO ULTIMO REGISTRO      *
+      *      CONFIRMADO E OS CONTADORES ACUMULADOS ATE O MOMENTO.      *
+      *      CHAMADA APOS CADA REGISTRO PROCESSADO (ACEITO OU          *
+      *      REJEITADO) PARA QUE UM RESTART NUNCA REPROCESSE E         *
+      *      REGRAVE UM REGISTRO JA CONFIRMADO NA EXECUCAO ANTERIOR.   *
+      ******************************************************************
+       2600-GRAVAR-CHECKPOINT.
+           MOVE CCNPJ-CPF              TO CK-CCNPJ-CPF
+           MOVE CTPO-PSSOA             TO CK-CTPO-PSSOA
+           MOVE NEVNTO-RTING           TO CK-NEVNTO-RTING
+           MOVE CT-REG-LIDOS           TO CK-QTDE-REG-PROCESSADOS
+           MOVE CT-REG-ACEITOS         TO CK-QTDE-REG-ACEITOS
+           MOVE CT-REG-REJEITADOS      TO CK-QTDE-REG-REJEITADOS
+           MOVE CT-REG-HISTORICO       TO CK-QTDE-REG-HISTORICO
+
+           ACCEPT DH-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT DH-HORA-SISTEMA FROM TIME
+           MOVE DH-DATA-SISTEMA TO CK-DATA-CHECKPOINT
+           COMPUTE CK-HORA-CHECKPOINT =
+               (DH-HORAS * 10000) + (DH-MINUTOS * 100) + DH-SEGUNDOS
+
+           WRITE CPLDB0K5.
+       2600-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - FECHA ARQUIVOS E EMITE O RESUMO DA CARGA      *
+      ******************************************************************
+       9000-FINALIZAR.
+           IF ARQUIVOS-ABERTOS
+               PERFORM 2600-GRAVAR-CHECKPOINT
+                   THRU 2600-GRAVAR-CHECKPOINT-EXIT
+               CLOSE EXTRATO-ENTRADA
+               CLOSE ACEITOS-SAIDA
+               CLOSE REJEITOS-SAIDA
+               CLOSE HISTORICO-SAIDA
+               CLOSE CHECKPOINT-SAIDA
+           END-IF
+           DISPLAY "CPLDB0B6 - REGISTROS LIDOS      : " CT-REG-LIDOS
+           DISPLAY "CPLDB0B6 - REGISTROS ACEITOS    : " CT-REG-ACEITOS
+           DISPLAY "CPLDB0B6 - REGISTROS REJEITADOS : "
+               CT-REG-REJEITADOS
+           DISPLAY "CPLDB0B6 - REGISTROS P/ HISTORICO: "
+               CT-REG-HISTORICO
+           DISPLAY "CPLDB0B6 - ERROS DB2 NO HISTORICO: "
+               CT-REG-ERRO-HISTORICO.
+       9000-FINALIZAR-EXIT.
+           EXIT.
