@@ -0,0 +1,493 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPLDB0C3.
+       AUTHOR. EQUIPE-CARGA-AD.
+       INSTALLATION. CARGA-DB2PRD-TPSSOA-EVNTO-SIT.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      ******************************************************************
+      * HISTORICO DE MODIFICACOES                                     *
+      *----------------------------------------------------------------
+      * DATA       AUTOR   DESCRICAO                                  *
+      * 09/08/2026 EAD     PROGRAMA INICIAL - RECONCILIACAO DIA A DIA  *
+      *                    DE EXTRATOS DE TPSSOA_EVNTO_SIT.            *
+      * 09/08/2026 EAD     RELATORIO PASSA A TRAZER TAMBEM A           *
+      *                    PONTUACAO (QPTO-PSSOA-RTING) ANTIGA E NOVA, *
+      *                    JA QUE UMA ALTERACAO PODE SER SO DE VALOR,  *
+      *                    SEM MUDAR A FAIXA. VERIFICACAO DE FILE      *
+      *                    STATUS APOS CADA OPEN DE 1000-INICIALIZAR.  *
+      * 09/08/2026 EAD     9000-FINALIZAR SO GRAVA OS TOTAIS E FECHA   *
+      *                    CADA ARQUIVO SE A RESPECTIVA OPEN TIVER     *
+      *                    SIDO BEM SUCEDIDA - ANTES, UMA FALHA AO     *
+      *                    ABRIR QUALQUER UM DOS TRES ARQUIVOS AINDA   *
+      *                    TENTAVA GRAVAR AS LINHAS DE TOTAL E FECHAR  *
+      *                    TODOS ELES, INCLUSIVE OS NUNCA ABERTOS.     *
+      * 09/08/2026 EAD     0000-MAINLINE PASSA A VERIFICAR O FILE      *
+      *                    STATUS DE CADA SORT ... USING DOS EXTRATOS  *
+      *                    DE ONTEM E DE HOJE, ENCERRANDO O PROGRAMA   *
+      *                    SE A ORDENACAO FALHAR, EM VEZ DE DEIXAR     *
+      *                    FS-EXTRATO-ONTEM/FS-EXTRATO-HOJE DECLARADOS *
+      *                    SEM NUNCA SEREM CONSULTADOS.                *
+      ******************************************************************
+      ******************************************************************
+      * FUNCAO: COMPARAR O EXTRATO DE ONTEM COM O EXTRATO DE HOJE, NO  *
+      *         LAYOUT CPLDB0B5, CHAVEADOS POR CCNPJ-CPF+CTPO-PSSOA+   *
+      *         NEVNTO-RTING, E EMITIR UM RELATORIO DE INCLUSOES       *
+      *         (EVENTOS NOVOS EM HOJE), EXCLUSOES (EVENTOS QUE        *
+      *         SUMIRAM) E ALTERACOES (NFAIXA-SIT-RTING E/OU           *
+      *         QPTO-PSSOA-RTING DIFERENTES ENTRE OS DOIS EXTRATOS).   *
+      *         OS EXTRATOS SAO ORDENADOS PELA CHAVE ANTES DA          *
+      *         COMPARACAO, POIS NAO HA GARANTIA DE QUE CHEGUEM JA     *
+      *         EM ORDEM.                                              *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO-ONTEM ASSIGN TO EXTONTEM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO-ONTEM.
+
+           SELECT EXTRATO-HOJE ASSIGN TO EXTHOJE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO-HOJE.
+
+           SELECT ORDEM-ONTEM ASSIGN TO ORDONTEM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ORDEM-ONTEM.
+
+           SELECT ORDEM-HOJE ASSIGN TO ORDHOJE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ORDEM-HOJE.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT RELATORIO-SAIDA ASSIGN TO RELAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO-SAIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATO-ONTEM.
+           COPY CPLDB0F5.
+
+       FD  EXTRATO-HOJE.
+           COPY CPLDB0F5 REPLACING ==CPLDB0F5== BY ==REG-EXTRATO-HOJE==
+               LEADING ==CCNPJ-CPF== BY ==HJ-CCNPJ-CPF==
+               LEADING ==CTPO-PSSOA== BY ==HJ-CTPO-PSSOA==
+               LEADING ==NEVNTO-RTING== BY ==HJ-NEVNTO-RTING==
+               LEADING ==NFAIXA-SIT-RTING== BY ==HJ-NFAIXA-SIT-RTING==
+               LEADING ==CPTCAO-TBELA== BY ==HJ-CPTCAO-TBELA==
+               LEADING ==CFLIAL-CNPJ== BY ==HJ-CFLIAL-CNPJ==
+               LEADING ==CCTRL-CNPJ-CPF== BY ==HJ-CCTRL-CNPJ-CPF==
+               LEADING ==QPTO-PSSOA-RTING== BY ==HJ-QPTO-PSSOA-RTING==
+               LEADING ==HATULZ== BY ==HJ-HATULZ==.
+
+       FD  ORDEM-ONTEM.
+           COPY CPLDB0F5 REPLACING ==CPLDB0F5== BY ==REG-ORDEM-ONTEM==
+               LEADING ==CCNPJ-CPF== BY ==SO-CCNPJ-CPF==
+               LEADING ==CTPO-PSSOA== BY ==SO-CTPO-PSSOA==
+               LEADING ==NEVNTO-RTING== BY ==SO-NEVNTO-RTING==
+               LEADING ==NFAIXA-SIT-RTING== BY ==SO-NFAIXA-SIT-RTING==
+               LEADING ==CPTCAO-TBELA== BY ==SO-CPTCAO-TBELA==
+               LEADING ==CFLIAL-CNPJ== BY ==SO-CFLIAL-CNPJ==
+               LEADING ==CCTRL-CNPJ-CPF== BY ==SO-CCTRL-CNPJ-CPF==
+               LEADING ==QPTO-PSSOA-RTING== BY ==SO-QPTO-PSSOA-RTING==
+               LEADING ==HATULZ== BY ==SO-HATULZ==.
+
+       FD  ORDEM-HOJE.
+           COPY CPLDB0F5 REPLACING ==CPLDB0F5== BY ==REG-ORDEM-HOJE==
+               LEADING ==CCNPJ-CPF== BY ==SH-CCNPJ-CPF==
+               LEADING ==CTPO-PSSOA== BY ==SH-CTPO-PSSOA==
+               LEADING ==NEVNTO-RTING== BY ==SH-NEVNTO-RTING==
+               LEADING ==NFAIXA-SIT-RTING== BY ==SH-NFAIXA-SIT-RTING==
+               LEADING ==CPTCAO-TBELA== BY ==SH-CPTCAO-TBELA==
+               LEADING ==CFLIAL-CNPJ== BY ==SH-CFLIAL-CNPJ==
+               LEADING ==CCTRL-CNPJ-CPF== BY ==SH-CCTRL-CNPJ-CPF==
+               LEADING ==QPTO-PSSOA-RTING== BY ==SH-QPTO-PSSOA-RTING==
+               LEADING ==HATULZ== BY ==SH-HATULZ==.
+
+       SD  SORT-WORK-FILE.
+           COPY CPLDB0F5 REPLACING ==CPLDB0F5== BY ==REG-SORT-WORK==
+               LEADING ==CCNPJ-CPF== BY ==SW-CCNPJ-CPF==
+               LEADING ==CTPO-PSSOA== BY ==SW-CTPO-PSSOA==
+               LEADING ==NEVNTO-RTING== BY ==SW-NEVNTO-RTING==
+               LEADING ==NFAIXA-SIT-RTING== BY ==SW-NFAIXA-SIT-RTING==
+               LEADING ==CPTCAO-TBELA== BY ==SW-CPTCAO-TBELA==
+               LEADING ==CFLIAL-CNPJ== BY ==SW-CFLIAL-CNPJ==
+               LEADING ==CCTRL-CNPJ-CPF== BY ==SW-CCTRL-CNPJ-CPF==
+               LEADING ==QPTO-PSSOA-RTING== BY ==SW-QPTO-PSSOA-RTING==
+               LEADING ==HATULZ== BY ==SW-HATULZ==.
+
+       FD  RELATORIO-SAIDA.
+       01  LINHA-RELATORIO                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS-EXTRATO-ONTEM               PIC X(2) VALUE "00".
+       01  FS-EXTRATO-HOJE                PIC X(2) VALUE "00".
+       01  FS-ORDEM-ONTEM                 PIC X(2) VALUE "00".
+       01  FS-ORDEM-HOJE                  PIC X(2) VALUE "00".
+       01  FS-RELATORIO-SAIDA             PIC X(2) VALUE "00".
+
+       01  SW-FIM-ONTEM                   PIC X(1) VALUE "N".
+           88 FIM-DO-ARQUIVO-ONTEM        VALUE "S".
+       01  SW-FIM-HOJE                    PIC X(1) VALUE "N".
+           88 FIM-DO-ARQUIVO-HOJE         VALUE "S".
+
+       01  SW-ONTEM-ABERTO                PIC X(1) VALUE "N".
+           88 ONTEM-ABERTO                VALUE "S".
+       01  SW-HOJE-ABERTO                 PIC X(1) VALUE "N".
+           88 HOJE-ABERTO                 VALUE "S".
+       01  SW-RELATORIO-ABERTO            PIC X(1) VALUE "N".
+           88 RELATORIO-ABERTO            VALUE "S".
+
+       01  WS-COMPARACAO                  PIC X(1).
+           88 CHAVE-ONTEM-MENOR           VALUE "<".
+           88 CHAVE-ONTEM-MAIOR           VALUE ">".
+           88 CHAVES-IGUAIS               VALUE "=".
+
+       01  CONTADORES.
+           05 CT-REG-ONTEM                PIC S9(9) USAGE COMP-3.
+           05 CT-REG-HOJE                 PIC S9(9) USAGE COMP-3.
+           05 CT-INCLUSOES                PIC S9(9) USAGE COMP-3.
+           05 CT-EXCLUSOES                PIC S9(9) USAGE COMP-3.
+           05 CT-ALTERACOES               PIC S9(9) USAGE COMP-3.
+
+       01  WS-EDT-QPTO-ANTIGO             PIC Z(12)9,99.
+       01  WS-EDT-QPTO-NOVO               PIC Z(12)9,99.
+
+       01  LINHA-CABECALHO-1.
+           05 FILLER                      PIC X(39) VALUE
+               "RECONCILIACAO DIA A DIA - TPSSOA_EVNTO".
+           05 FILLER                      PIC X(61) VALUE SPACES.
+
+       01  LINHA-CABECALHO-2.
+           05 FILLER                      PIC X(9) VALUE "CCNPJ-CPF".
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 FILLER                      PIC X(4) VALUE "TIPO".
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 FILLER                      PIC X(6) VALUE "EVENTO".
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 FILLER                      PIC X(10) VALUE "OCORRENCIA".
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 FILLER                      PIC X(13)
+               VALUE "FAIXA ANTIGA".
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 FILLER                      PIC X(13) VALUE "FAIXA NOVA".
+           05 FILLER                      PIC X(1) VALUE SPACES.
+           05 FILLER                      PIC X(16)
+               VALUE "PONTUACAO ANTIGA".
+           05 FILLER                      PIC X(1) VALUE SPACES.
+           05 FILLER                      PIC X(16)
+               VALUE "PONTUACAO NOVA".
+           05 FILLER                      PIC X(1) VALUE SPACES.
+
+       01  LINHA-DETALHE.
+           05 LD-CCNPJ-CPF                PIC 9(9).
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 LD-CTPO-PSSOA               PIC X(1).
+           05 FILLER                      PIC X(5) VALUE SPACES.
+           05 LD-NEVNTO-RTING             PIC Z(4)9.
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 LD-OCORRENCIA               PIC X(10).
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 LD-FAIXA-ANTIGA             PIC Z(4)9.
+           05 FILLER                      PIC X(10) VALUE SPACES.
+           05 LD-FAIXA-NOVA               PIC Z(4)9.
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 LD-QPTO-ANTIGA              PIC Z(12)9,99.
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 LD-QPTO-NOVA                PIC Z(12)9,99.
+           05 FILLER                      PIC X(8) VALUE SPACES.
+
+       01  LINHA-TOTAIS.
+           05 FILLER                      PIC X(21) VALUE
+               "EVENTOS ONTEM.......:".
+           05 LT-REG-ONTEM                PIC Z(8)9.
+           05 FILLER                      PIC X(62) VALUE SPACES.
+
+       01  LINHA-TOTAIS-2.
+           05 FILLER                      PIC X(21) VALUE
+               "EVENTOS HOJE........:".
+           05 LT-REG-HOJE                 PIC Z(8)9.
+           05 FILLER                      PIC X(62) VALUE SPACES.
+
+       01  LINHA-TOTAIS-3.
+           05 FILLER                      PIC X(21) VALUE
+               "INCLUSOES...........:".
+           05 LT-INCLUSOES                PIC Z(8)9.
+           05 FILLER                      PIC X(62) VALUE SPACES.
+
+       01  LINHA-TOTAIS-4.
+           05 FILLER                      PIC X(21) VALUE
+               "EXCLUSOES...........:".
+           05 LT-EXCLUSOES                PIC Z(8)9.
+           05 FILLER                      PIC X(62) VALUE SPACES.
+
+       01  LINHA-TOTAIS-5.
+           05 FILLER                      PIC X(21) VALUE
+               "ALTERACOES DE FAIXA.:".
+           05 LT-ALTERACOES               PIC Z(8)9.
+           05 FILLER                      PIC X(62) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CCNPJ-CPF SW-CTPO-PSSOA
+                                SW-NEVNTO-RTING
+               USING EXTRATO-ONTEM
+               GIVING ORDEM-ONTEM
+           IF FS-EXTRATO-ONTEM NOT = "00"
+               DISPLAY "CPLDB0C3 - ERRO AO ORDENAR EXTRATO DE ONTEM "
+                       FS-EXTRATO-ONTEM
+               GOBACK
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CCNPJ-CPF SW-CTPO-PSSOA
+                                SW-NEVNTO-RTING
+               USING EXTRATO-HOJE
+               GIVING ORDEM-HOJE
+           IF FS-EXTRATO-HOJE NOT = "00"
+               DISPLAY "CPLDB0C3 - ERRO AO ORDENAR EXTRATO DE HOJE "
+                       FS-EXTRATO-HOJE
+               GOBACK
+           END-IF
+
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+           PERFORM 3000-COMPARAR THRU 3000-COMPARAR-EXIT
+               UNTIL FIM-DO-ARQUIVO-ONTEM AND FIM-DO-ARQUIVO-HOJE
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - ABRE OS ARQUIVOS ORDENADOS E O RELATORIO,   *
+      *      ESCREVE O CABECALHO E LE O PRIMEIRO REGISTRO DE CADA LADO *
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT ORDEM-ONTEM
+           IF FS-ORDEM-ONTEM NOT = "00"
+               DISPLAY "CPLDB0C3 - ERRO AO ABRIR EXTRATO DE ONTEM "
+                       FS-ORDEM-ONTEM
+               SET FIM-DO-ARQUIVO-ONTEM TO TRUE
+               SET FIM-DO-ARQUIVO-HOJE  TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF
+           SET ONTEM-ABERTO TO TRUE
+
+           OPEN INPUT ORDEM-HOJE
+           IF FS-ORDEM-HOJE NOT = "00"
+               DISPLAY "CPLDB0C3 - ERRO AO ABRIR EXTRATO DE HOJE "
+                       FS-ORDEM-HOJE
+               SET FIM-DO-ARQUIVO-ONTEM TO TRUE
+               SET FIM-DO-ARQUIVO-HOJE  TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF
+           SET HOJE-ABERTO TO TRUE
+
+           OPEN OUTPUT RELATORIO-SAIDA
+           IF FS-RELATORIO-SAIDA NOT = "00"
+               DISPLAY "CPLDB0C3 - ERRO AO ABRIR RELATORIO DE SAIDA "
+                       FS-RELATORIO-SAIDA
+               SET FIM-DO-ARQUIVO-ONTEM TO TRUE
+               SET FIM-DO-ARQUIVO-HOJE  TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF
+           SET RELATORIO-ABERTO TO TRUE
+
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2
+
+           PERFORM 2000-LER-ONTEM THRU 2000-LER-ONTEM-EXIT
+           PERFORM 2100-LER-HOJE THRU 2100-LER-HOJE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LER-ONTEM - LE O PROXIMO REGISTRO DO EXTRATO DE ONTEM     *
+      ******************************************************************
+       2000-LER-ONTEM.
+           READ ORDEM-ONTEM
+               AT END
+                   SET FIM-DO-ARQUIVO-ONTEM TO TRUE
+               NOT AT END
+                   ADD 1 TO CT-REG-ONTEM
+           END-READ.
+       2000-LER-ONTEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-LER-HOJE - LE O PROXIMO REGISTRO DO EXTRATO DE HOJE       *
+      ******************************************************************
+       2100-LER-HOJE.
+           READ ORDEM-HOJE
+               AT END
+                   SET FIM-DO-ARQUIVO-HOJE TO TRUE
+               NOT AT END
+                   ADD 1 TO CT-REG-HOJE
+           END-READ.
+       2100-LER-HOJE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-COMPARAR-CHAVES - COMPARA A CHAVE DO REGISTRO CORRENTE DE *
+      *      ONTEM COM A DO REGISTRO CORRENTE DE HOJE.                 *
+      ******************************************************************
+       2900-COMPARAR-CHAVES.
+           EVALUATE TRUE
+               WHEN SO-CCNPJ-CPF < SH-CCNPJ-CPF
+                   MOVE "<" TO WS-COMPARACAO
+               WHEN SO-CCNPJ-CPF > SH-CCNPJ-CPF
+                   MOVE ">" TO WS-COMPARACAO
+               WHEN SO-CTPO-PSSOA < SH-CTPO-PSSOA
+                   MOVE "<" TO WS-COMPARACAO
+               WHEN SO-CTPO-PSSOA > SH-CTPO-PSSOA
+                   MOVE ">" TO WS-COMPARACAO
+               WHEN SO-NEVNTO-RTING < SH-NEVNTO-RTING
+                   MOVE "<" TO WS-COMPARACAO
+               WHEN SO-NEVNTO-RTING > SH-NEVNTO-RTING
+                   MOVE ">" TO WS-COMPARACAO
+               WHEN OTHER
+                   MOVE "=" TO WS-COMPARACAO
+           END-EVALUATE.
+       2900-COMPARAR-CHAVES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-COMPARAR - NUCLEO DO CASAMENTO DOS DOIS EXTRATOS          *
+      *      ORDENADOS (MATCH/MERGE PELA CHAVE).                       *
+      ******************************************************************
+       3000-COMPARAR.
+           EVALUATE TRUE
+               WHEN FIM-DO-ARQUIVO-ONTEM AND NOT FIM-DO-ARQUIVO-HOJE
+                   PERFORM 3200-GRAVAR-INCLUSAO
+                       THRU 3200-GRAVAR-INCLUSAO-EXIT
+                   PERFORM 2100-LER-HOJE THRU 2100-LER-HOJE-EXIT
+               WHEN FIM-DO-ARQUIVO-HOJE AND NOT FIM-DO-ARQUIVO-ONTEM
+                   PERFORM 3100-GRAVAR-EXCLUSAO
+                       THRU 3100-GRAVAR-EXCLUSAO-EXIT
+                   PERFORM 2000-LER-ONTEM THRU 2000-LER-ONTEM-EXIT
+               WHEN OTHER
+                   PERFORM 2900-COMPARAR-CHAVES
+                       THRU 2900-COMPARAR-CHAVES-EXIT
+                   EVALUATE TRUE
+                       WHEN CHAVE-ONTEM-MENOR
+                           PERFORM 3100-GRAVAR-EXCLUSAO
+                               THRU 3100-GRAVAR-EXCLUSAO-EXIT
+                           PERFORM 2000-LER-ONTEM
+                               THRU 2000-LER-ONTEM-EXIT
+                       WHEN CHAVE-ONTEM-MAIOR
+                           PERFORM 3200-GRAVAR-INCLUSAO
+                               THRU 3200-GRAVAR-INCLUSAO-EXIT
+                           PERFORM 2100-LER-HOJE THRU 2100-LER-HOJE-EXIT
+                       WHEN OTHER
+                           PERFORM 3300-VERIFICAR-ALTERACAO
+                               THRU 3300-VERIFICAR-ALTERACAO-EXIT
+                           PERFORM 2000-LER-ONTEM
+                               THRU 2000-LER-ONTEM-EXIT
+                           PERFORM 2100-LER-HOJE
+                               THRU 2100-LER-HOJE-EXIT
+                   END-EVALUATE
+           END-EVALUATE.
+       3000-COMPARAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-GRAVAR-EXCLUSAO - EVENTO PRESENTE ONTEM E AUSENTE HOJE    *
+      ******************************************************************
+       3100-GRAVAR-EXCLUSAO.
+           MOVE SO-CCNPJ-CPF TO LD-CCNPJ-CPF
+           MOVE SO-CTPO-PSSOA TO LD-CTPO-PSSOA
+           MOVE SO-NEVNTO-RTING TO LD-NEVNTO-RTING
+           MOVE "EXCLUIDO" TO LD-OCORRENCIA
+           MOVE SO-NFAIXA-SIT-RTING TO LD-FAIXA-ANTIGA
+           MOVE ZERO TO LD-FAIXA-NOVA
+           MOVE SO-QPTO-PSSOA-RTING TO LD-QPTO-ANTIGA
+           MOVE ZERO TO LD-QPTO-NOVA
+           WRITE LINHA-RELATORIO FROM LINHA-DETALHE
+           ADD 1 TO CT-EXCLUSOES.
+       3100-GRAVAR-EXCLUSAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3200-GRAVAR-INCLUSAO - EVENTO AUSENTE ONTEM E PRESENTE HOJE    *
+      ******************************************************************
+       3200-GRAVAR-INCLUSAO.
+           MOVE SH-CCNPJ-CPF TO LD-CCNPJ-CPF
+           MOVE SH-CTPO-PSSOA TO LD-CTPO-PSSOA
+           MOVE SH-NEVNTO-RTING TO LD-NEVNTO-RTING
+           MOVE "INCLUIDO" TO LD-OCORRENCIA
+           MOVE ZERO TO LD-FAIXA-ANTIGA
+           MOVE SH-NFAIXA-SIT-RTING TO LD-FAIXA-NOVA
+           MOVE ZERO TO LD-QPTO-ANTIGA
+           MOVE SH-QPTO-PSSOA-RTING TO LD-QPTO-NOVA
+           WRITE LINHA-RELATORIO FROM LINHA-DETALHE
+           ADD 1 TO CT-INCLUSOES.
+       3200-GRAVAR-INCLUSAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-VERIFICAR-ALTERACAO - EVENTO PRESENTE NOS DOIS EXTRATOS;  *
+      *      GRAVA UMA LINHA SE A FAIXA OU O VALOR MUDOU.              *
+      ******************************************************************
+       3300-VERIFICAR-ALTERACAO.
+           IF SO-NFAIXA-SIT-RTING NOT = SH-NFAIXA-SIT-RTING OR
+              SO-QPTO-PSSOA-RTING NOT = SH-QPTO-PSSOA-RTING
+               MOVE SO-CCNPJ-CPF TO LD-CCNPJ-CPF
+               MOVE SO-CTPO-PSSOA TO LD-CTPO-PSSOA
+               MOVE SO-NEVNTO-RTING TO LD-NEVNTO-RTING
+               MOVE "ALTERADO" TO LD-OCORRENCIA
+               MOVE SO-NFAIXA-SIT-RTING TO LD-FAIXA-ANTIGA
+               MOVE SH-NFAIXA-SIT-RTING TO LD-FAIXA-NOVA
+               MOVE SO-QPTO-PSSOA-RTING TO WS-EDT-QPTO-ANTIGO
+               MOVE WS-EDT-QPTO-ANTIGO TO LD-QPTO-ANTIGA
+               MOVE SH-QPTO-PSSOA-RTING TO WS-EDT-QPTO-NOVO
+               MOVE WS-EDT-QPTO-NOVO TO LD-QPTO-NOVA
+               WRITE LINHA-RELATORIO FROM LINHA-DETALHE
+               ADD 1 TO CT-ALTERACOES
+           END-IF.
+       3300-VERIFICAR-ALTERACAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - FECHA OS ARQUIVOS E IMPRIME O RESUMO FINAL    *
+      ******************************************************************
+       9000-FINALIZAR.
+           IF RELATORIO-ABERTO
+               MOVE CT-REG-ONTEM TO LT-REG-ONTEM
+               WRITE LINHA-RELATORIO FROM LINHA-TOTAIS
+
+               MOVE CT-REG-HOJE TO LT-REG-HOJE
+               WRITE LINHA-RELATORIO FROM LINHA-TOTAIS-2
+
+               MOVE CT-INCLUSOES TO LT-INCLUSOES
+               WRITE LINHA-RELATORIO FROM LINHA-TOTAIS-3
+
+               MOVE CT-EXCLUSOES TO LT-EXCLUSOES
+               WRITE LINHA-RELATORIO FROM LINHA-TOTAIS-4
+
+               MOVE CT-ALTERACOES TO LT-ALTERACOES
+               WRITE LINHA-RELATORIO FROM LINHA-TOTAIS-5
+
+               CLOSE RELATORIO-SAIDA
+           END-IF
+           IF ONTEM-ABERTO
+               CLOSE ORDEM-ONTEM
+           END-IF
+           IF HOJE-ABERTO
+               CLOSE ORDEM-HOJE
+           END-IF
+
+           DISPLAY "CPLDB0C3 - REGISTROS ONTEM : " CT-REG-ONTEM
+           DISPLAY "CPLDB0C3 - REGISTROS HOJE  : " CT-REG-HOJE
+           DISPLAY "CPLDB0C3 - INCLUSOES       : " CT-INCLUSOES
+           DISPLAY "CPLDB0C3 - EXCLUSOES       : " CT-EXCLUSOES
+           DISPLAY "CPLDB0C3 - ALTERACOES      : " CT-ALTERACOES.
+       9000-FINALIZAR-EXIT.
+           EXIT.
